@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Payroll batch run - prints gross-to-net pay for every
+      *          employee on EMPLOYEE.DAT (Tax/PRSI/Pension/Deductions
+      *          arithmetic carried over from the TC-Commands2 Example3
+      *          exercise).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EmployeeFile ASSIGN TO "EMPLOYEE.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PayrollReport ASSIGN TO "PAYROLL.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EmployeeFile.
+       01 Employee-Rec.
+           88 End-Of-Employee-File  VALUE HIGH-VALUES.
+        02  Emp-Id                  PIC X(5).
+        02  Emp-Name                PIC X(20).
+        02  Emp-GrossPay            PIC 9(6)V99.
+        02  Emp-Tax                 PIC 9(6)V99.
+        02  Emp-PRSI                PIC 9(6)V99.
+        02  Emp-Pension             PIC 9(6)V99.
+
+       FD PayrollReport.
+       01 Print-Line                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Report-Heading-Line      PIC X(30)
+            VALUE "          PAYROLL REPORT".
+
+       01  Report-Heading-Underline.
+        02  FILLER                 PIC X(10) VALUE SPACES.
+        02  FILLER                 PIC X(20) VALUE ALL "-".
+
+       01  Topic-Heading.
+        02  FILLER                 PIC X(6)  VALUE "EMP-ID".
+        02  FILLER                 PIC X(4)  VALUE SPACES.
+        02  FILLER                 PIC X(20) VALUE "EMPLOYEE NAME".
+        02  FILLER                 PIC X(10) VALUE "GROSS PAY".
+        02  FILLER                 PIC X(10) VALUE "DEDUCTNS".
+        02  FILLER                 PIC X(10) VALUE "NET PAY".
+
+       01  Payroll-Detail-Line.
+        02  PD-EmpId                PIC X(5).
+        02  FILLER                  PIC X(5) VALUE SPACES.
+        02  PD-EmpName              PIC X(20).
+        02  PD-GrossPay             PIC Z,ZZZ,ZZ9.99.
+        02  FILLER                  PIC X(2) VALUE SPACES.
+        02  PD-TotalDeductions      PIC Z,ZZZ,ZZ9.99.
+        02  FILLER                  PIC X(2) VALUE SPACES.
+        02  PD-NetPay               PIC Z,ZZZ,ZZ9.99.
+
+       01  Payroll-Totals-Line.
+        02  FILLER                  PIC X(25) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+             "TOTAL NET PAY     :".
+        02  PT-TotalNetPay          PIC Z,ZZZ,ZZ9.99.
+
+       01  Total-Deductions         PIC 9(6)V99 VALUE ZERO.
+       01  Net-Pay                  PIC 9(6)V99 VALUE ZERO.
+       01  Total-Net-Pay            PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT EmployeeFile.
+           OPEN OUTPUT PayrollReport.
+           PERFORM Print-Report-Heading.
+
+           READ EmployeeFile
+               AT END SET End-Of-Employee-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Employee-File
+               PERFORM Process-One-Employee
+               READ EmployeeFile
+                   AT END SET End-Of-Employee-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM Print-Payroll-Totals.
+
+           CLOSE EmployeeFile.
+           CLOSE PayrollReport.
+           GOBACK.
+
+       Print-Report-Heading.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 3 LINES.
+
+      * Total-Deductions is Tax + PRSI + Pension, the same sum the
+      * Example3 exercise walked through by hand.
+       Process-One-Employee.
+           ADD Emp-Tax Emp-PRSI Emp-Pension
+               GIVING Total-Deductions.
+           SUBTRACT Total-Deductions FROM Emp-GrossPay
+               GIVING Net-Pay.
+
+           MOVE Emp-Id TO PD-EmpId.
+           MOVE Emp-Name TO PD-EmpName.
+           MOVE Emp-GrossPay TO PD-GrossPay.
+           MOVE Total-Deductions TO PD-TotalDeductions.
+           MOVE Net-Pay TO PD-NetPay.
+           WRITE Print-Line FROM Payroll-Detail-Line
+            AFTER ADVANCING 1 LINE.
+
+           ADD Net-Pay TO Total-Net-Pay.
+
+       Print-Payroll-Totals.
+           MOVE Total-Net-Pay TO PT-TotalNetPay.
+           WRITE Print-Line FROM Payroll-Totals-Line
+            AFTER ADVANCING 2 LINES.
+
+       END PROGRAM PAYROLL1.
