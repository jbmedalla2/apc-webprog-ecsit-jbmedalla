@@ -0,0 +1,138 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch averaging run - divides each batch's quantity by
+      *          its unit count both as a rounded average and as an
+      *          integer quotient/remainder pair (Qty/Units/Average/
+      *          Quot/Rem carried over from the TC-Commands2 Example5
+      *          exercise), then averages the whole run.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AVGBAT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AveragesFile ASSIGN TO "AVERAGES.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AveragesReport ASSIGN TO "AVERAGES.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD AveragesFile.
+       01 Averages-Rec.
+           88 End-Of-Averages-File  VALUE HIGH-VALUES.
+        02  AV-BatchId               PIC X(5).
+        02  AV-Qty                   PIC 9(5).
+        02  AV-Units                 PIC 9(3).
+
+       FD AveragesReport.
+       01 Print-Line                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Report-Heading-Line       PIC X(30)
+            VALUE "       BATCH AVERAGING REPORT".
+
+       01  Report-Heading-Underline.
+        02  FILLER                  PIC X(10) VALUE SPACES.
+        02  FILLER                  PIC X(20) VALUE ALL "-".
+
+       01  Topic-Heading.
+        02  FILLER                  PIC X(8)  VALUE "BATCH-ID".
+        02  FILLER                  PIC X(2)  VALUE SPACES.
+        02  FILLER                  PIC X(8)  VALUE "QTY".
+        02  FILLER                  PIC X(8)  VALUE "UNITS".
+        02  FILLER                  PIC X(10) VALUE "AVERAGE".
+        02  FILLER                  PIC X(8)  VALUE "QUOT".
+        02  FILLER                  PIC X(8)  VALUE "REM".
+
+       01  Averages-Detail-Line.
+        02  AD-BatchId               PIC X(5).
+        02  FILLER                   PIC X(5) VALUE SPACES.
+        02  AD-Qty                   PIC ZZ,ZZ9.
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  AD-Units                 PIC ZZ9.
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  AD-Average               PIC ZZ9.
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  AD-Quot                  PIC ZZ9.
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  AD-Rem                   PIC ZZ9.
+
+       01  Overall-Average-Line.
+        02  FILLER                   PIC X(21) VALUE SPACES.
+        02  FILLER                   PIC X(24) VALUE
+             "OVERALL AVERAGE QTY/UNIT".
+        02  OA-Average                PIC ZZ9.
+
+       01  Batch-Average              PIC 999    VALUE ZERO.
+       01  Batch-Quot                 PIC 999    VALUE ZERO.
+       01  Batch-Rem                  PIC 999    VALUE ZERO.
+       01  Run-Total-Qty              PIC 9(7)   VALUE ZERO.
+       01  Run-Total-Units            PIC 9(5)   VALUE ZERO.
+       01  Overall-Average            PIC 999    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT AveragesFile.
+           OPEN OUTPUT AveragesReport.
+           PERFORM Print-Report-Heading.
+
+           READ AveragesFile
+               AT END SET End-Of-Averages-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Averages-File
+               PERFORM Process-One-Batch
+               READ AveragesFile
+                   AT END SET End-Of-Averages-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM Print-Overall-Average.
+
+           CLOSE AveragesFile.
+           CLOSE AveragesReport.
+           GOBACK.
+
+       Print-Report-Heading.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 3 LINES.
+
+       Process-One-Batch.
+           MOVE ZERO TO Batch-Average.
+           MOVE ZERO TO Batch-Quot.
+           MOVE ZERO TO Batch-Rem.
+           IF AV-Units > ZERO
+               DIVIDE AV-Qty BY AV-Units GIVING Batch-Average ROUNDED
+               DIVIDE AV-Qty BY AV-Units GIVING Batch-Quot
+                   REMAINDER Batch-Rem
+           END-IF.
+
+           MOVE AV-BatchId TO AD-BatchId.
+           MOVE AV-Qty TO AD-Qty.
+           MOVE AV-Units TO AD-Units.
+           MOVE Batch-Average TO AD-Average.
+           MOVE Batch-Quot TO AD-Quot.
+           MOVE Batch-Rem TO AD-Rem.
+           WRITE Print-Line FROM Averages-Detail-Line
+            AFTER ADVANCING 1 LINE.
+
+           ADD AV-Qty TO Run-Total-Qty.
+           ADD AV-Units TO Run-Total-Units.
+
+       Print-Overall-Average.
+           IF Run-Total-Units > ZERO
+               DIVIDE Run-Total-Qty BY Run-Total-Units
+                   GIVING Overall-Average ROUNDED
+           END-IF.
+           MOVE Overall-Average TO OA-Average.
+           WRITE Print-Line FROM Overall-Average-Line
+            AFTER ADVANCING 2 LINES.
+
+       END PROGRAM AVGBAT1.
