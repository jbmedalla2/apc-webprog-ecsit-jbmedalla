@@ -0,0 +1,163 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch name-change maintenance run - applies a file of
+      *          requested first-name/surname changes to the student
+      *          name master (the FirstName/Surname StudentName layout
+      *          carried over from the TC-Commands1 exercise). Requests
+      *          for a StudentId not on the master are logged instead
+      *          of applied.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NAMECHG1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NameMaster ASSIGN TO "NAMEMSTR.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NameChanges ASSIGN TO "NAMECHG.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NameChangeErrors ASSIGN TO "NAMECHG-ERR.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NameChangeAudit ASSIGN TO "NAMECHG-AUDIT.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD NameMaster.
+       01 Name-Master-Rec.
+           88 End-Of-Name-Master     VALUE HIGH-VALUES.
+        02  NM-StudentId             PIC 9(7).
+        02  NM-FirstName             PIC X(8).
+        02  NM-Surname               PIC X(8).
+
+       FD NameChanges.
+       01 Name-Change-Rec.
+           88 End-Of-Name-Changes    VALUE HIGH-VALUES.
+        02  NC-StudentId             PIC 9(7).
+        02  NC-NewFirstName          PIC X(8).
+        02  NC-NewSurname            PIC X(8).
+
+       FD NameChangeErrors.
+       01 Name-Change-Error-Line     PIC X(40).
+
+       FD NameChangeAudit.
+       01 Name-Change-Audit-Line     PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01  Name-Master-Table.
+        02  Name-Master-Entry OCCURS 500 TIMES INDEXED BY NM-Idx.
+         03 NMT-StudentId           PIC 9(7).
+         03 NMT-FirstName           PIC X(8).
+         03 NMT-Surname             PIC X(8).
+       01  Name-Master-Count         PIC 9(4) VALUE ZERO.
+       01  Name-Master-Found-Sw      PIC X    VALUE "N".
+           88 Name-Master-Found      VALUE "Y".
+
+       01  Name-Change-Error-Detail.
+        02  NCE-StudentId            PIC 9(7).
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  FILLER                   PIC X(27) VALUE
+             "NOT ON NAME MASTER-SKIPPED".
+
+       01  Name-Change-Audit-Detail.
+        02  NCA-StudentId            PIC 9(7).
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  NCA-OldFirstName         PIC X(8).
+        02  NCA-OldSurname           PIC X(8).
+        02  FILLER                   PIC X(4) VALUE " TO ".
+        02  NCA-NewFirstName         PIC X(8).
+        02  NCA-NewSurname           PIC X(8).
+
+       01  Changes-Applied-Count     PIC 9(4) VALUE ZERO.
+       01  Changes-Skipped-Count     PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Load-Name-Master.
+           PERFORM Apply-Name-Changes.
+           PERFORM Rewrite-Name-Master.
+           DISPLAY "NAME CHANGES APPLIED: " Changes-Applied-Count.
+           DISPLAY "NAME CHANGES SKIPPED: " Changes-Skipped-Count.
+           GOBACK.
+
+       Load-Name-Master.
+           OPEN INPUT NameMaster.
+           READ NameMaster
+               AT END SET End-Of-Name-Master TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Name-Master
+               IF Name-Master-Count < 500
+                   ADD 1 TO Name-Master-Count
+                   MOVE NM-StudentId
+                     TO NMT-StudentId(Name-Master-Count)
+                   MOVE NM-FirstName
+                     TO NMT-FirstName(Name-Master-Count)
+                   MOVE NM-Surname
+                     TO NMT-Surname(Name-Master-Count)
+               END-IF
+               READ NameMaster
+                   AT END SET End-Of-Name-Master TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE NameMaster.
+
+       Apply-Name-Changes.
+           OPEN INPUT NameChanges.
+           OPEN OUTPUT NameChangeErrors.
+           OPEN OUTPUT NameChangeAudit.
+           READ NameChanges
+               AT END SET End-Of-Name-Changes TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Name-Changes
+               PERFORM Apply-One-Name-Change
+               READ NameChanges
+                   AT END SET End-Of-Name-Changes TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE NameChanges.
+           CLOSE NameChangeErrors.
+           CLOSE NameChangeAudit.
+
+       Apply-One-Name-Change.
+           MOVE "N" TO Name-Master-Found-Sw.
+           PERFORM VARYING NM-Idx FROM 1 BY 1
+                   UNTIL NM-Idx > Name-Master-Count
+                      OR Name-Master-Found
+               IF NMT-StudentId(NM-Idx) = NC-StudentId
+                   MOVE "Y" TO Name-Master-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF Name-Master-Found
+               MOVE NMT-StudentId(NM-Idx) TO NCA-StudentId
+               MOVE NMT-FirstName(NM-Idx) TO NCA-OldFirstName
+               MOVE NMT-Surname(NM-Idx) TO NCA-OldSurname
+               MOVE NC-NewFirstName TO NCA-NewFirstName
+               MOVE NC-NewSurname TO NCA-NewSurname
+               WRITE Name-Change-Audit-Line
+                   FROM Name-Change-Audit-Detail
+               MOVE NC-NewFirstName TO NMT-FirstName(NM-Idx)
+               MOVE NC-NewSurname TO NMT-Surname(NM-Idx)
+               ADD 1 TO Changes-Applied-Count
+           ELSE
+               MOVE NC-StudentId TO NCE-StudentId
+               WRITE Name-Change-Error-Line
+                   FROM Name-Change-Error-Detail
+               ADD 1 TO Changes-Skipped-Count
+           END-IF.
+
+       Rewrite-Name-Master.
+           OPEN OUTPUT NameMaster.
+           PERFORM VARYING NM-Idx FROM 1 BY 1
+                   UNTIL NM-Idx > Name-Master-Count
+               MOVE NMT-StudentId(NM-Idx) TO NM-StudentId
+               MOVE NMT-FirstName(NM-Idx) TO NM-FirstName
+               MOVE NMT-Surname(NM-Idx) TO NM-Surname
+               WRITE Name-Master-Rec
+           END-PERFORM.
+           CLOSE NameMaster.
+
+       END PROGRAM NAMECHG1.
