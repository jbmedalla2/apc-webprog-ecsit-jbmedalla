@@ -0,0 +1,185 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-over-year variance report - reads two business
+      *          periods back out of SALES-HISTORY.DAT (appended to by
+      *          AROMRPT1 every run) and prints the qty-sold and
+      *          sales-value variance per customer between them. The
+      *          two periods being compared come from VARPARM.DAT, one
+      *          per line, so a recompile isn't needed to pick a
+      *          different pair of periods.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VARRPT1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SalesHistory ASSIGN TO "SALES-HISTORY.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VarianceParm ASSIGN TO "VARPARM.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VarianceReport ASSIGN TO "VARIANCE.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SalesHistory.
+       01 Sales-History-Rec.
+           88 End-Of-Sales-History  VALUE HIGH-VALUES.
+        02  SH-Period                PIC X(20).
+        02  SH-CustId                PIC X(5).
+        02  SH-CustName               PIC X(20).
+        02  SH-QtySold                PIC 9(6).
+        02  SH-SalesValue             PIC 9(6)V99.
+
+       FD VarianceParm.
+       01 Variance-Parm-Rec          PIC X(20).
+
+       FD VarianceReport.
+       01 Print-Line                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Period-One                 PIC X(20) VALUE SPACES.
+       01  Period-Two                 PIC X(20) VALUE SPACES.
+
+       01  History-Table.
+        02  History-Entry OCCURS 500 TIMES INDEXED BY Hist-Idx.
+         03 HT-CustId                PIC X(5).
+         03 HT-CustName              PIC X(20).
+         03 HT-QtySold-1             PIC 9(6).
+         03 HT-SalesValue-1          PIC 9(6)V99.
+         03 HT-QtySold-2             PIC 9(6).
+         03 HT-SalesValue-2          PIC 9(6)V99.
+       01  History-Count              PIC 9(4) VALUE ZERO.
+       01  History-Found-Sw           PIC X    VALUE "N".
+           88 History-Found           VALUE "Y".
+
+       01  Report-Heading-Line        PIC X(40)
+            VALUE "     YEAR-OVER-YEAR VARIANCE REPORT".
+
+       01  Report-Heading-Underline.
+        02  FILLER                  PIC X(10) VALUE SPACES.
+        02  FILLER                  PIC X(30) VALUE ALL "-".
+
+       01  Period-Heading-Line.
+        02  FILLER                  PIC X(9)  VALUE "PERIOD 1:".
+        02  PH-Period-One            PIC X(20).
+        02  FILLER                  PIC X(3)  VALUE SPACES.
+        02  FILLER                  PIC X(9)  VALUE "PERIOD 2:".
+        02  PH-Period-Two            PIC X(20).
+
+       01  Topic-Heading.
+        02  FILLER                  PIC X(20) VALUE "CUSTOMER NAME".
+        02  FILLER                  PIC X(7)  VALUE "CUST-ID".
+        02  FILLER                  PIC X(3)  VALUE SPACES.
+        02  FILLER                  PIC X(9)  VALUE "QTY VAR".
+        02  FILLER                  PIC X(3)  VALUE SPACES.
+        02  FILLER                  PIC X(12) VALUE "VALUE VAR".
+
+       01  Variance-Detail-Line.
+        02  VD-CustName              PIC X(20).
+        02  VD-CustId                PIC X(7).
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  VD-QtyVariance           PIC -ZZZ,ZZ9.
+        02  FILLER                   PIC X(3) VALUE SPACES.
+        02  VD-ValueVariance         PIC -$$$,$$9.99.
+
+       01  This-Qty-Variance          PIC S9(7)   VALUE ZERO.
+       01  This-Value-Variance        PIC S9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Load-Variance-Periods.
+           PERFORM Load-Sales-History.
+           PERFORM Print-Variance-Report.
+           GOBACK.
+
+       Load-Variance-Periods.
+           OPEN INPUT VarianceParm.
+           READ VarianceParm INTO Period-One
+               AT END MOVE SPACES TO Period-One
+           END-READ.
+           READ VarianceParm INTO Period-Two
+               AT END MOVE SPACES TO Period-Two
+           END-READ.
+           CLOSE VarianceParm.
+
+       Load-Sales-History.
+           OPEN INPUT SalesHistory.
+           READ SalesHistory
+               AT END SET End-Of-Sales-History TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Sales-History
+               IF SH-Period = Period-One OR SH-Period = Period-Two
+                   PERFORM Post-One-History-Record
+               END-IF
+               READ SalesHistory
+                   AT END SET End-Of-Sales-History TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE SalesHistory.
+
+       Post-One-History-Record.
+           PERFORM Find-History-Entry.
+           IF SH-Period = Period-One
+               ADD SH-QtySold TO HT-QtySold-1(Hist-Idx)
+               ADD SH-SalesValue TO HT-SalesValue-1(Hist-Idx)
+           ELSE
+               ADD SH-QtySold TO HT-QtySold-2(Hist-Idx)
+               ADD SH-SalesValue TO HT-SalesValue-2(Hist-Idx)
+           END-IF.
+
+       Find-History-Entry.
+           MOVE "N" TO History-Found-Sw.
+           PERFORM VARYING Hist-Idx FROM 1 BY 1
+                   UNTIL Hist-Idx > History-Count OR History-Found
+               IF HT-CustId(Hist-Idx) = SH-CustId
+                   MOVE "Y" TO History-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF NOT History-Found AND History-Count < 500
+               ADD 1 TO History-Count
+               SET Hist-Idx TO History-Count
+               MOVE SH-CustId TO HT-CustId(Hist-Idx)
+               MOVE SH-CustName TO HT-CustName(Hist-Idx)
+               MOVE ZERO TO HT-QtySold-1(Hist-Idx)
+               MOVE ZERO TO HT-SalesValue-1(Hist-Idx)
+               MOVE ZERO TO HT-QtySold-2(Hist-Idx)
+               MOVE ZERO TO HT-SalesValue-2(Hist-Idx)
+           END-IF.
+
+       Print-Variance-Report.
+           OPEN OUTPUT VarianceReport.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           MOVE Period-One TO PH-Period-One.
+           MOVE Period-Two TO PH-Period-Two.
+           WRITE Print-Line FROM Period-Heading-Line
+            AFTER ADVANCING 2 LINES.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 2 LINES.
+
+           PERFORM VARYING Hist-Idx FROM 1 BY 1
+                   UNTIL Hist-Idx > History-Count
+               PERFORM Print-One-Variance-Line
+           END-PERFORM.
+
+           CLOSE VarianceReport.
+
+       Print-One-Variance-Line.
+           COMPUTE This-Qty-Variance =
+               HT-QtySold-2(Hist-Idx) - HT-QtySold-1(Hist-Idx).
+           COMPUTE This-Value-Variance =
+               HT-SalesValue-2(Hist-Idx) - HT-SalesValue-1(Hist-Idx).
+           MOVE HT-CustName(Hist-Idx) TO VD-CustName.
+           MOVE HT-CustId(Hist-Idx) TO VD-CustId.
+           MOVE This-Qty-Variance TO VD-QtyVariance.
+           MOVE This-Value-Variance TO VD-ValueVariance.
+           WRITE Print-Line FROM Variance-Detail-Line
+            AFTER ADVANCING 1 LINE.
+
+       END PROGRAM VARRPT1.
