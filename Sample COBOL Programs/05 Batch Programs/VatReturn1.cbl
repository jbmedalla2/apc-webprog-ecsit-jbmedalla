@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: VAT return batch run - applies each sale's VAT rate to
+      *          its net amount and rolls the period up into a VAT
+      *          return total (VatRate/Sales/VAT fields carried over
+      *          from the TC-Commands2 Example4 exercise).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VATRTN1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VatSalesFile ASSIGN TO "VATSALES.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VatReturnReport ASSIGN TO "VATRETURN.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD VatSalesFile.
+       01 Vat-Sales-Rec.
+           88 End-Of-Vat-Sales-File  VALUE HIGH-VALUES.
+        02  VS-InvoiceId             PIC X(7).
+        02  VS-Sales                 PIC 9(6)V99.
+        02  VS-VatRate               PIC 9(1)V99.
+
+       FD VatReturnReport.
+       01 Print-Line                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Report-Heading-Line       PIC X(30)
+            VALUE "          VAT RETURN REPORT".
+
+       01  Report-Heading-Underline.
+        02  FILLER                  PIC X(10) VALUE SPACES.
+        02  FILLER                  PIC X(20) VALUE ALL "-".
+
+       01  Topic-Heading.
+        02  FILLER                  PIC X(9)  VALUE "INVOICE".
+        02  FILLER                  PIC X(3)  VALUE SPACES.
+        02  FILLER                  PIC X(12) VALUE "NET SALES".
+        02  FILLER                  PIC X(8)  VALUE "RATE".
+        02  FILLER                  PIC X(12) VALUE "VAT".
+        02  FILLER                  PIC X(12) VALUE "GROSS".
+
+       01  Vat-Detail-Line.
+        02  VD-InvoiceId             PIC X(7).
+        02  FILLER                   PIC X(5) VALUE SPACES.
+        02  VD-Sales                 PIC Z,ZZZ,ZZ9.99.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  VD-VatRate                PIC Z9.99.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  VD-Vat                   PIC Z,ZZZ,ZZ9.99.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  VD-Gross                 PIC Z,ZZZ,ZZ9.99.
+
+       01  Vat-Totals-Line.
+        02  FILLER                   PIC X(21) VALUE SPACES.
+        02  FILLER                   PIC X(18) VALUE
+             "TOTAL NET SALES  :".
+        02  VT-TotalSales             PIC Z,ZZZ,ZZ9.99.
+
+       01  Vat-Due-Line.
+        02  FILLER                   PIC X(21) VALUE SPACES.
+        02  FILLER                   PIC X(18) VALUE
+             "TOTAL VAT DUE    :".
+        02  VT-TotalVat               PIC Z,ZZZ,ZZ9.99.
+
+       01  This-Vat-Amount             PIC 9(6)V99 VALUE ZERO.
+       01  This-Gross-Amount           PIC 9(6)V99 VALUE ZERO.
+       01  Total-Sales-For-Period      PIC 9(8)V99 VALUE ZERO.
+       01  Total-Vat-For-Period        PIC 9(8)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT VatSalesFile.
+           OPEN OUTPUT VatReturnReport.
+           PERFORM Print-Report-Heading.
+
+           READ VatSalesFile
+               AT END SET End-Of-Vat-Sales-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Vat-Sales-File
+               PERFORM Process-One-Vat-Sale
+               READ VatSalesFile
+                   AT END SET End-Of-Vat-Sales-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM Print-Vat-Return-Totals.
+
+           CLOSE VatSalesFile.
+           CLOSE VatReturnReport.
+           GOBACK.
+
+       Print-Report-Heading.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 3 LINES.
+
+       Process-One-Vat-Sale.
+           MULTIPLY VS-Sales BY VS-VatRate GIVING This-Vat-Amount
+               ROUNDED.
+           ADD VS-Sales This-Vat-Amount GIVING This-Gross-Amount.
+
+           MOVE VS-InvoiceId TO VD-InvoiceId.
+           MOVE VS-Sales TO VD-Sales.
+           MOVE VS-VatRate TO VD-VatRate.
+           MOVE This-Vat-Amount TO VD-Vat.
+           MOVE This-Gross-Amount TO VD-Gross.
+           WRITE Print-Line FROM Vat-Detail-Line
+            AFTER ADVANCING 1 LINE.
+
+           ADD VS-Sales TO Total-Sales-For-Period.
+           ADD This-Vat-Amount TO Total-Vat-For-Period.
+
+       Print-Vat-Return-Totals.
+           MOVE Total-Sales-For-Period TO VT-TotalSales.
+           WRITE Print-Line FROM Vat-Totals-Line
+            AFTER ADVANCING 2 LINES.
+           MOVE Total-Vat-For-Period TO VT-TotalVat.
+           WRITE Print-Line FROM Vat-Due-Line
+            AFTER ADVANCING 1 LINE.
+
+       END PROGRAM VATRTN1.
