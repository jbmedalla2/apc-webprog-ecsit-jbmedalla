@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Membership billing batch run - multiplies each club's
+      *          per-member fee by its member count (Fees/Members/
+      *          TotalFees, with the ON SIZE ERROR guard, carried over
+      *          from the TC-Commands2 Example4 exercise). A club whose
+      *          billing total overflows TotalFees is logged to
+      *          FEES-ERROR.RPT instead of being billed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEEBILL1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MembershipFile ASSIGN TO "MEMBERSHIP.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FeeBillingReport ASSIGN TO "FEEBILL.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FeesError ASSIGN TO "FEES-ERROR.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MembershipFile.
+       01 Membership-Rec.
+           88 End-Of-Membership-File  VALUE HIGH-VALUES.
+        02  MB-ClubId                PIC X(5).
+        02  MB-ClubName              PIC X(20).
+        02  MB-Fees                  PIC 9(3)V99.
+        02  MB-Members               PIC 9(5).
+
+       FD FeeBillingReport.
+       01 Print-Line                 PIC X(80).
+
+       FD FeesError.
+       01 Fees-Error-Line            PIC X(66).
+
+       WORKING-STORAGE SECTION.
+       01  Report-Heading-Line       PIC X(30)
+            VALUE "       MEMBERSHIP BILLING".
+
+       01  Report-Heading-Underline.
+        02  FILLER                  PIC X(10) VALUE SPACES.
+        02  FILLER                  PIC X(20) VALUE ALL "-".
+
+       01  Topic-Heading.
+        02  FILLER                  PIC X(7)  VALUE "CLUB-ID".
+        02  FILLER                  PIC X(3)  VALUE SPACES.
+        02  FILLER                  PIC X(20) VALUE "CLUB NAME".
+        02  FILLER                  PIC X(8)  VALUE "FEE".
+        02  FILLER                  PIC X(10) VALUE "MEMBERS".
+        02  FILLER                  PIC X(14) VALUE "TOTAL FEES".
+
+       01  Billing-Detail-Line.
+        02  BD-ClubId                PIC X(5).
+        02  FILLER                   PIC X(5) VALUE SPACES.
+        02  BD-ClubName              PIC X(20).
+        02  BD-Fees                  PIC Z,ZZ9.99.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  BD-Members               PIC ZZ,ZZ9.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  BD-TotalFees             PIC ZZ,ZZ9.99.
+
+       01  Billing-Totals-Line.
+        02  FILLER                   PIC X(32) VALUE SPACES.
+        02  FILLER                   PIC X(19) VALUE
+             "TOTAL FEES BILLED :".
+        02  BT-GrandTotalFees        PIC ZZZ,ZZ9.99.
+
+       01  Fees-Error-Detail.
+        02  FE-ClubId                PIC X(5).
+        02  FILLER                   PIC X    VALUE SPACE.
+        02  FE-ClubName              PIC X(20).
+        02  FILLER                   PIC X    VALUE SPACE.
+        02  FE-Fees                  PIC Z,ZZ9.99.
+        02  FILLER                   PIC X    VALUE SPACE.
+        02  FE-Members               PIC ZZ,ZZ9.
+        02  FILLER                   PIC X    VALUE SPACE.
+        02  FE-Reason                PIC X(23)
+             VALUE "TOTAL FEES SIZE ERROR".
+
+       01  This-Total-Fees            PIC 9(5)V99 VALUE ZERO.
+       01  Grand-Total-Fees           PIC 9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT MembershipFile.
+           OPEN OUTPUT FeeBillingReport.
+           OPEN OUTPUT FeesError.
+           PERFORM Print-Report-Heading.
+
+           READ MembershipFile
+               AT END SET End-Of-Membership-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Membership-File
+               PERFORM Process-One-Club THRU Process-One-Club-Exit
+               READ MembershipFile
+                   AT END SET End-Of-Membership-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           PERFORM Print-Billing-Totals.
+
+           CLOSE MembershipFile.
+           CLOSE FeeBillingReport.
+           CLOSE FeesError.
+           GOBACK.
+
+       Print-Report-Heading.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 3 LINES.
+
+       Process-One-Club.
+           MULTIPLY MB-Fees BY MB-Members GIVING This-Total-Fees
+               ON SIZE ERROR
+                   PERFORM Log-Fees-Error
+                   GO TO Process-One-Club-Exit
+           END-MULTIPLY.
+
+           MOVE MB-ClubId TO BD-ClubId.
+           MOVE MB-ClubName TO BD-ClubName.
+           MOVE MB-Fees TO BD-Fees.
+           MOVE MB-Members TO BD-Members.
+           MOVE This-Total-Fees TO BD-TotalFees.
+           WRITE Print-Line FROM Billing-Detail-Line
+            AFTER ADVANCING 1 LINE.
+
+           ADD This-Total-Fees TO Grand-Total-Fees.
+
+       Process-One-Club-Exit.
+           EXIT.
+
+       Log-Fees-Error.
+           MOVE MB-ClubId TO FE-ClubId.
+           MOVE MB-ClubName TO FE-ClubName.
+           MOVE MB-Fees TO FE-Fees.
+           MOVE MB-Members TO FE-Members.
+           WRITE Fees-Error-Line FROM Fees-Error-Detail.
+
+       Print-Billing-Totals.
+           MOVE Grand-Total-Fees TO BT-GrandTotalFees.
+           WRITE Print-Line FROM Billing-Totals-Line
+            AFTER ADVANCING 2 LINES.
+
+       END PROGRAM FEEBILL1.
