@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Aromamora sales-report job driver - runs AROMRPT1's
+      *          own three job steps (prepare/extract, price and sort,
+      *          print and archive) and checks RETURN-CODE after each,
+      *          the same nested call-depth shape the PERFORM1 exercise
+      *          uses for PERFORM, applied here to CALLing the
+      *          separately-compiled step program. A step that comes
+      *          back with a non-zero RETURN-CODE stops the run before
+      *          the remaining steps are CALLed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBORCH1.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Step-Name                   PIC X(8).
+       01  Step-Failed-Sw              PIC X    VALUE "N".
+           88 Step-Failed              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "AROMAMORA SALES REPORT RUN - STARTING".
+           PERFORM Run-Sales-Report-Step.
+           IF Step-Failed
+               DISPLAY "AROMAMORA SALES REPORT RUN - ABORTED AFTER "
+                   Step-Name
+           ELSE
+               DISPLAY "AROMAMORA SALES REPORT RUN - COMPLETE"
+           END-IF.
+           GOBACK.
+
+       Run-Sales-Report-Step.
+           MOVE "AROMRPT1" TO Step-Name.
+           DISPLAY ">>>> RUNNING STEP " Step-Name.
+           CALL "AROMRPT1".
+           PERFORM Check-Step-Return-Code.
+
+       Check-Step-Return-Code.
+           IF RETURN-CODE NOT = ZERO
+               SET Step-Failed TO TRUE
+               DISPLAY ">>>> STEP " Step-Name " FAILED, RETURN-CODE "
+                   RETURN-CODE
+           ELSE
+               DISPLAY ">>>> STEP " Step-Name " COMPLETE"
+           END-IF.
+
+       END PROGRAM JOBORCH1.
