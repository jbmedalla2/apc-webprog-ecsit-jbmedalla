@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Currency conversion batch run - converts each amount
+      *          on CONVERT.DAT into Euro using a compiled-in rate
+      *          table (Euros/Punts division carried over from the
+      *          TC-Commands2 Example6 exercise). RATES.DAT, when
+      *          present, can override a currency's compiled-in rate
+      *          without a recompile - the same optional-control-file
+      *          idiom AromaSalesRpt01.cbl uses for OILPRICE.DAT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CURCONV1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ConvertFile ASSIGN TO "CONVERT.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RatesFile ASSIGN TO "RATES.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS WS-Rates-Status.
+
+           SELECT ConvertReport ASSIGN TO "CONVERT.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ConvertFile.
+       01 Convert-Rec.
+           88 End-Of-Convert-File   VALUE HIGH-VALUES.
+        02  CV-CurrencyCode          PIC X(4).
+        02  CV-Amount                PIC 9(7)V99.
+
+       FD RatesFile.
+       01 Rate-Rec.
+           88 End-Of-Rates-File     VALUE HIGH-VALUES.
+        02  RT-CurrencyCode          PIC X(4).
+        02  RT-Rate                  PIC 9(3)V9(6).
+
+       FD ConvertReport.
+       01 Print-Line                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-Rates-Status           PIC XX.
+           88 RatesFile-Present      VALUE "00".
+
+       01  Report-Heading-Line       PIC X(30)
+            VALUE "     CURRENCY CONVERSION RUN".
+
+       01  Report-Heading-Underline.
+        02  FILLER                  PIC X(10) VALUE SPACES.
+        02  FILLER                  PIC X(20) VALUE ALL "-".
+
+       01  Topic-Heading.
+        02  FILLER                  PIC X(8)  VALUE "CURRENCY".
+        02  FILLER                  PIC X(4)  VALUE SPACES.
+        02  FILLER                  PIC X(12) VALUE "AMOUNT".
+        02  FILLER                  PIC X(12) VALUE "RATE".
+        02  FILLER                  PIC X(12) VALUE "EUROS".
+
+       01  Convert-Detail-Line.
+        02  CD-CurrencyCode          PIC X(4).
+        02  FILLER                   PIC X(8) VALUE SPACES.
+        02  CD-Amount                PIC Z,ZZZ,ZZ9.99.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  CD-Rate                  PIC ZZ9.999999.
+        02  FILLER                   PIC X(2) VALUE SPACES.
+        02  CD-Euros                 PIC Z,ZZZ,ZZ9.99.
+
+       01  Unknown-Currency-Line.
+        02  FILLER                   PIC X(11) VALUE
+             "NO RATE FOR".
+        02  UC-CurrencyCode          PIC X(4).
+
+      * Compiled-in defaults. Irish Punt is the rate the original
+      * exercise hard-coded (1 EUR = 0.787564 IEP); others are added
+      * here the same way and can be overridden by RATES.DAT.
+       01  Currency-Rate-Table.
+        02  Currency-Rate-Entry OCCURS 10 TIMES INDEXED BY Rate-Idx.
+         03 CRT-CurrencyCode        PIC X(4).
+         03 CRT-Rate                PIC 9(3)V9(6).
+       01  Currency-Rate-Count       PIC 99 VALUE ZERO.
+       01  Rate-Found-Sw             PIC X  VALUE "N".
+           88 Rate-Found             VALUE "Y".
+
+       01  This-Euro-Amount          PIC 9(7)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Load-Default-Rates.
+           PERFORM Load-Rate-Overrides.
+
+           OPEN INPUT ConvertFile.
+           OPEN OUTPUT ConvertReport.
+           PERFORM Print-Report-Heading.
+
+           READ ConvertFile
+               AT END SET End-Of-Convert-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Convert-File
+               PERFORM Process-One-Conversion
+               READ ConvertFile
+                   AT END SET End-Of-Convert-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE ConvertFile.
+           CLOSE ConvertReport.
+           GOBACK.
+
+       Load-Default-Rates.
+           MOVE 1 TO Currency-Rate-Count.
+           MOVE "IEP " TO CRT-CurrencyCode(1).
+           MOVE .787564 TO CRT-Rate(1).
+
+       Load-Rate-Overrides.
+           OPEN INPUT RatesFile.
+           IF RatesFile-Present
+               READ RatesFile
+                   AT END SET End-Of-Rates-File TO TRUE
+               END-READ
+               PERFORM UNTIL End-Of-Rates-File
+                   PERFORM Apply-Rate-Override
+                   READ RatesFile
+                       AT END SET End-Of-Rates-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RatesFile
+           END-IF.
+
+       Apply-Rate-Override.
+           PERFORM Find-Currency-Rate.
+           IF Rate-Found
+               MOVE RT-Rate TO CRT-Rate(Rate-Idx)
+           ELSE
+               IF Currency-Rate-Count < 10
+                   ADD 1 TO Currency-Rate-Count
+                   MOVE RT-CurrencyCode TO
+                        CRT-CurrencyCode(Currency-Rate-Count)
+                   MOVE RT-Rate TO CRT-Rate(Currency-Rate-Count)
+               END-IF
+           END-IF.
+
+       Print-Report-Heading.
+           WRITE Print-Line FROM Report-Heading-Line
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Report-Heading-Underline
+            AFTER ADVANCING 1 LINE.
+           WRITE Print-Line FROM Topic-Heading
+            AFTER ADVANCING 3 LINES.
+
+       Process-One-Conversion.
+           MOVE CV-CurrencyCode TO RT-CurrencyCode.
+           PERFORM Find-Currency-Rate.
+           IF Rate-Found
+               COMPUTE This-Euro-Amount ROUNDED =
+                   CV-Amount / CRT-Rate(Rate-Idx)
+               MOVE CV-CurrencyCode TO CD-CurrencyCode
+               MOVE CV-Amount TO CD-Amount
+               MOVE CRT-Rate(Rate-Idx) TO CD-Rate
+               MOVE This-Euro-Amount TO CD-Euros
+               WRITE Print-Line FROM Convert-Detail-Line
+                AFTER ADVANCING 1 LINE
+           ELSE
+               MOVE CV-CurrencyCode TO UC-CurrencyCode
+               WRITE Print-Line FROM Unknown-Currency-Line
+                AFTER ADVANCING 1 LINE
+           END-IF.
+
+       Find-Currency-Rate.
+           MOVE "N" TO Rate-Found-Sw.
+           PERFORM VARYING Rate-Idx FROM 1 BY 1
+                   UNTIL Rate-Idx > Currency-Rate-Count OR Rate-Found
+               IF CRT-CurrencyCode(Rate-Idx) = RT-CurrencyCode
+                   MOVE "Y" TO Rate-Found-Sw
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM CURCONV1.
