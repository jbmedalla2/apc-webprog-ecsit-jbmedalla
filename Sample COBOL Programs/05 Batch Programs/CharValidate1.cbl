@@ -0,0 +1,114 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Whole-file character validation utility - scans every
+      *          character of every line on CHARDATA.DAT, classifying
+      *          each as a vowel, consonant or digit using the same
+      *          88-level conditions the CONDITIONS exercise defines,
+      *          and logs anything outside that set (other than a
+      *          space) to CHAR-EXCEPT.RPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHARVAL1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CharFile ASSIGN TO "CHARDATA.DAT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CharExceptions ASSIGN TO "CHAR-EXCEPT.RPT"
+                     ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CharFile.
+       01 Char-Line.
+           88 End-Of-Char-File       VALUE HIGH-VALUES.
+        02  Char-Line-Text           PIC X(80).
+
+       FD CharExceptions.
+       01 Char-Exception-Line        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  Scan-Char                 PIC X.
+           88 Vowel                  VALUE "a", "e", "i", "o", "u"
+                                     "A", "E", "I", "O", "U".
+           88 Consonant               VALUE "b" THRU "d", "f" THRU "h",
+                                     "j" THRU "n", "p" THRU "t",
+                                     "v" THRU "z",
+                                     "B" THRU "D", "F" THRU "H",
+                                     "J" THRU "N", "P" THRU "T",
+                                     "V" THRU "Z".
+           88 Digit                   VALUE "0" THRU "9".
+           88 ValidCharacter          VALUE "a" THRU "z", "A" THRU "Z",
+                                     "0" THRU "9", SPACE.
+
+       01  Invalid-Char-Detail.
+        02  ICE-LineNumber            PIC 9(6).
+        02  FILLER                    PIC X(2) VALUE SPACES.
+        02  ICE-Position              PIC 99.
+        02  FILLER                    PIC X(2) VALUE SPACES.
+        02  ICE-Char                  PIC X.
+        02  FILLER                    PIC X(10) VALUE
+             " NOT VALID".
+
+       01  Scan-Idx                   PIC 99 VALUE ZERO.
+       01  Line-Length                PIC 99 VALUE 80.
+       01  Line-Number                PIC 9(6) VALUE ZERO.
+       01  Vowel-Count                PIC 9(7) VALUE ZERO.
+       01  Consonant-Count            PIC 9(7) VALUE ZERO.
+       01  Digit-Count                PIC 9(7) VALUE ZERO.
+       01  Invalid-Char-Count         PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN INPUT CharFile.
+           OPEN OUTPUT CharExceptions.
+
+           READ CharFile
+               AT END SET End-Of-Char-File TO TRUE
+           END-READ.
+
+           PERFORM UNTIL End-Of-Char-File
+               ADD 1 TO Line-Number
+               PERFORM Scan-One-Line
+               READ CharFile
+                   AT END SET End-Of-Char-File TO TRUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CharFile.
+           CLOSE CharExceptions.
+           PERFORM Display-Scan-Summary.
+           GOBACK.
+
+       Scan-One-Line.
+           PERFORM VARYING Scan-Idx FROM 1 BY 1
+                   UNTIL Scan-Idx > Line-Length
+               MOVE Char-Line-Text(Scan-Idx:1) TO Scan-Char
+               IF ValidCharacter
+                   EVALUATE TRUE
+                       WHEN Vowel     ADD 1 TO Vowel-Count
+                       WHEN Consonant ADD 1 TO Consonant-Count
+                       WHEN Digit     ADD 1 TO Digit-Count
+                       WHEN OTHER     CONTINUE
+                   END-EVALUATE
+               ELSE
+                   PERFORM Log-Invalid-Character
+               END-IF
+           END-PERFORM.
+
+       Log-Invalid-Character.
+           MOVE Line-Number TO ICE-LineNumber.
+           MOVE Scan-Idx TO ICE-Position.
+           MOVE Scan-Char TO ICE-Char.
+           WRITE Char-Exception-Line FROM Invalid-Char-Detail.
+           ADD 1 TO Invalid-Char-Count.
+
+       Display-Scan-Summary.
+           DISPLAY "VOWELS             : " Vowel-Count.
+           DISPLAY "CONSONANTS         : " Consonant-Count.
+           DISPLAY "DIGITS             : " Digit-Count.
+           DISPLAY "INVALID CHARACTERS : " Invalid-Char-Count.
+
+       END PROGRAM CHARVAL1.
