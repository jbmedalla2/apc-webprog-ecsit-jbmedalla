@@ -10,7 +10,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
-                     		ORGANIZATION IS LINE SEQUENTIAL.
+                     		ORGANIZATION IS INDEXED
+                     		ACCESS MODE IS SEQUENTIAL
+                     		RECORD KEY IS StudentId
+                     		FILE STATUS IS WS-Student-Status.
+
+      * COURSES.DAT, when present, is the live list of course codes the
+      * school currently runs - adding or dropping a course is then a
+      * data update instead of a recompile. Falls back to the compiled-
+      * in Valid-Course-Code list below when the file is absent.
+           SELECT CoursesFile ASSIGN TO "COURSES.DAT"
+                     		ORGANIZATION IS LINE SEQUENTIAL
+                     		FILE STATUS IS WS-Courses-Status.
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
@@ -24,21 +35,265 @@
          03 MOBirth      PIC 9(2).
          03 DOBirth      PIC 9(2).
         02  CourseCode      PIC X(4).
+           88 Valid-Course-Code VALUE "COBL", "JAVA", "PYTH", "WEBD".
         02  Gender          PIC X.
+
+       FD CoursesFile.
+       01 Course-Master-Rec        PIC X(4).
+
        WORKING-STORAGE SECTION.
+       01  WS-Student-Status     PIC XX.
+       01  WS-Courses-Status     PIC XX.
+           88 CoursesFile-Present  VALUE "00".
+       01  Courses-Eof-Sw        PIC X    VALUE "N".
+           88 Courses-Eof         VALUE "Y".
+
+      * YYMMDD - used only to work out each student's current age.
+       01 CurrentDate.
+        02  CurrentYear     PIC 9(4).
+        02  CurrentMonth    PIC 99.
+        02  CurrentDay      PIC 99.
+
+       01  Minimum-Age           PIC 99 VALUE 16.
+       01  Student-Age           PIC 99 VALUE ZERO.
+
+       01  Seen-Student-Table.
+        02  Seen-Entry OCCURS 1000 TIMES INDEXED BY Seen-Idx.
+         03 Seen-StudentId     PIC 9(7).
+       01  Seen-Count             PIC 9(4) VALUE ZERO.
+       01  Duplicate-Found-Sw     PIC X    VALUE "N".
+           88 Duplicate-Found     VALUE "Y".
+
+       01  Gender-Counts.
+        02  Male-Count            PIC 9(5) VALUE ZERO.
+        02  Female-Count          PIC 9(5) VALUE ZERO.
+        02  Other-Gender-Count    PIC 9(5) VALUE ZERO.
+
+       01  Course-Counts.
+        02  Course-Count-Entry OCCURS 10 TIMES INDEXED BY Course-Idx.
+         03 CC-Course-Code        PIC X(4).
+         03 CC-Count              PIC 9(5).
+         03 CC-Male-Count         PIC 9(5).
+         03 CC-Female-Count       PIC 9(5).
+         03 CC-Other-Count        PIC 9(5).
+       01  Course-Count-Entries    PIC 99 VALUE ZERO.
+       01  Course-Found-Sw         PIC X  VALUE "N".
+           88 Course-Found         VALUE "Y".
+
+      * Loaded from COURSES.DAT by Load-Course-Master, when that file
+      * is present, and used by Validate-Course-Code in place of the
+      * compiled-in Valid-Course-Code list above.
+       01  Course-Master-Table.
+        02  CRM-Entry OCCURS 10 TIMES INDEXED BY CRM-Idx.
+         03 CRM-Course-Code       PIC X(4).
+       01  CRM-Count               PIC 99 VALUE ZERO.
+       01  Course-Master-Found-Sw  PIC X  VALUE "N".
+           88 Course-Master-Found  VALUE "Y".
+       01  Course-Master-Loaded-Sw PIC X  VALUE "N".
+           88 Course-Master-Loaded VALUE "Y".
+
+       01  Total-Student-Count     PIC 9(5) VALUE ZERO.
+       01  Percent-Display         PIC ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        Begin.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD.
+           PERFORM Load-Course-Master.
            OPEN INPUT StudentFile
            READ StudentFile
               AT END MOVE HIGH-VALUES TO StudentDetails
            END-READ
            PERFORM UNTIL StudentDetails = HIGH-VALUES
               DISPLAY StudentId SPACE StudentName SPACE CourseCode SPACE YOBirth
+              PERFORM Validate-Course-Code
+              PERFORM Compute-Student-Age
+              PERFORM Check-Duplicate-StudentId
+              PERFORM Accumulate-Summary-Counts
               READ StudentFile
                  AT END MOVE HIGH-VALUES TO StudentDetails
               END-READ
            END-PERFORM
            CLOSE StudentFile
+           PERFORM Display-Summary-Counts
            STOP RUN.
+
+      * Flags any CourseCode that isn't one of the codes this school
+      * currently runs - a typo on the source extract, most likely.
+       Validate-Course-Code.
+           IF Course-Master-Loaded
+               PERFORM Check-Course-Code
+               IF NOT Course-Master-Found
+                   DISPLAY "*** INVALID COURSE CODE FOR STUDENT "
+                    StudentId ": " CourseCode " ***"
+               END-IF
+           ELSE
+               IF NOT Valid-Course-Code
+                   DISPLAY "*** INVALID COURSE CODE FOR STUDENT "
+                    StudentId ": " CourseCode " ***"
+               END-IF
+           END-IF.
+
+      * COURSES.DAT, when present, replaces the compiled-in
+      * Valid-Course-Code list - one row per valid course code.
+       Load-Course-Master.
+           MOVE ZERO TO CRM-Count.
+           OPEN INPUT CoursesFile.
+           IF CoursesFile-Present
+               MOVE "Y" TO Course-Master-Loaded-Sw
+               READ CoursesFile
+                   AT END SET Courses-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL Courses-Eof
+                   IF CRM-Count < 10
+                       ADD 1 TO CRM-Count
+                       MOVE Course-Master-Rec
+                        TO CRM-Course-Code(CRM-Count)
+                   END-IF
+                   READ CoursesFile
+                       AT END SET Courses-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CoursesFile
+           END-IF.
+
+       Check-Course-Code.
+           MOVE "N" TO Course-Master-Found-Sw.
+           PERFORM VARYING CRM-Idx FROM 1 BY 1
+                   UNTIL CRM-Idx > CRM-Count OR Course-Master-Found
+               IF CRM-Course-Code(CRM-Idx) = CourseCode
+                   MOVE "Y" TO Course-Master-Found-Sw
+               END-IF
+           END-PERFORM.
+
+      * Age is CurrentYear less birth year, backed off by one if this
+      * year's birthday hasn't happened yet.
+       Compute-Student-Age.
+           COMPUTE Student-Age = CurrentYear - YOBirth.
+           IF CurrentMonth < MOBirth
+               OR (CurrentMonth = MOBirth AND CurrentDay < DOBirth)
+               SUBTRACT 1 FROM Student-Age
+           END-IF.
+           IF Student-Age < Minimum-Age
+               DISPLAY "*** STUDENT " StudentId
+                " IS UNDER THE MINIMUM AGE (" Student-Age ") ***"
+           END-IF.
+
+      * STUDENTS.DAT is keyed on StudentId now (see the indexed
+      * ORGANIZATION above), so a true duplicate key can no longer
+      * reach this file - this pass still walks every record read and
+      * flags a repeat, in case STUDENTS.DAT was rebuilt from an
+      * un-keyed extract that wasn't already de-duplicated.
+       Check-Duplicate-StudentId.
+           MOVE "N" TO Duplicate-Found-Sw.
+           PERFORM VARYING Seen-Idx FROM 1 BY 1
+                   UNTIL Seen-Idx > Seen-Count OR Duplicate-Found
+               IF Seen-StudentId(Seen-Idx) = StudentId
+                   MOVE "Y" TO Duplicate-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF Duplicate-Found
+               DISPLAY "*** DUPLICATE STUDENT ID ON FILE: "
+                StudentId " ***"
+           ELSE
+               IF Seen-Count < 1000
+                   ADD 1 TO Seen-Count
+                   MOVE StudentId TO Seen-StudentId(Seen-Count)
+               END-IF
+           END-IF.
+
+      * Rolls this student into the gender and course-enrollment
+      * counts printed by Display-Summary-Counts once the file is
+      * exhausted.
+       Accumulate-Summary-Counts.
+           EVALUATE Gender
+               WHEN "M" ADD 1 TO Male-Count
+               WHEN "F" ADD 1 TO Female-Count
+               WHEN OTHER ADD 1 TO Other-Gender-Count
+           END-EVALUATE.
+           MOVE "N" TO Course-Found-Sw.
+           PERFORM VARYING Course-Idx FROM 1 BY 1
+                   UNTIL Course-Idx > Course-Count-Entries
+                      OR Course-Found
+               IF CC-Course-Code(Course-Idx) = CourseCode
+                   MOVE "Y" TO Course-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF NOT Course-Found AND Course-Count-Entries < 10
+               ADD 1 TO Course-Count-Entries
+               SET Course-Idx TO Course-Count-Entries
+               MOVE CourseCode TO CC-Course-Code(Course-Idx)
+               MOVE ZERO TO CC-Count(Course-Idx)
+               MOVE ZERO TO CC-Male-Count(Course-Idx)
+               MOVE ZERO TO CC-Female-Count(Course-Idx)
+               MOVE ZERO TO CC-Other-Count(Course-Idx)
+           END-IF.
+           IF Course-Idx <= Course-Count-Entries
+               ADD 1 TO CC-Count(Course-Idx)
+               EVALUATE Gender
+                   WHEN "M" ADD 1 TO CC-Male-Count(Course-Idx)
+                   WHEN "F" ADD 1 TO CC-Female-Count(Course-Idx)
+                   WHEN OTHER ADD 1 TO CC-Other-Count(Course-Idx)
+               END-EVALUATE
+           END-IF.
+
+      * Overall gender split, then a per-course breakdown further split
+      * by gender, each with its percentage of that course's
+      * enrollment - percentages print as zero when a course has no
+      * students yet, since dividing by Total-Student-Count/CC-Count
+      * would otherwise be a divide-by-zero.
+       Display-Summary-Counts.
+           COMPUTE Total-Student-Count =
+               Male-Count + Female-Count + Other-Gender-Count.
+           DISPLAY "=== ENROLLMENT SUMMARY ===".
+           DISPLAY "MALE STUDENTS   : " Male-Count.
+           DISPLAY "FEMALE STUDENTS : " Female-Count.
+           DISPLAY "OTHER/UNKNOWN   : " Other-Gender-Count.
+           DISPLAY " ".
+           DISPLAY "=== ENROLLMENT BY COURSE ===".
+           PERFORM VARYING Course-Idx FROM 1 BY 1
+                   UNTIL Course-Idx > Course-Count-Entries
+               DISPLAY "COURSE " CC-Course-Code(Course-Idx) ": "
+                CC-Count(Course-Idx) " STUDENT(S)"
+               PERFORM Display-Course-Percent
+               PERFORM Display-Course-Gender-Breakdown
+           END-PERFORM.
+
+      * This course's share of every student across all courses.
+       Display-Course-Percent.
+           MOVE ZERO TO Percent-Display.
+           IF Total-Student-Count > 0
+               COMPUTE Percent-Display ROUNDED =
+                   CC-Count(Course-Idx) * 100 / Total-Student-Count
+           END-IF.
+           DISPLAY "    " Percent-Display "% OF ALL STUDENTS".
+
+      * This course's own Male/Female/Other split, each shown as a
+      * percentage of that course's enrollment (not of the whole
+      * school).
+       Display-Course-Gender-Breakdown.
+           MOVE ZERO TO Percent-Display.
+           IF CC-Count(Course-Idx) > 0
+               COMPUTE Percent-Display ROUNDED =
+                   CC-Male-Count(Course-Idx) * 100
+                   / CC-Count(Course-Idx)
+           END-IF.
+           DISPLAY "    MALE   : " CC-Male-Count(Course-Idx)
+            " (" Percent-Display "%)".
+           MOVE ZERO TO Percent-Display.
+           IF CC-Count(Course-Idx) > 0
+               COMPUTE Percent-Display ROUNDED =
+                   CC-Female-Count(Course-Idx) * 100
+                   / CC-Count(Course-Idx)
+           END-IF.
+           DISPLAY "    FEMALE : " CC-Female-Count(Course-Idx)
+            " (" Percent-Display "%)".
+           MOVE ZERO TO Percent-Display.
+           IF CC-Count(Course-Idx) > 0
+               COMPUTE Percent-Display ROUNDED =
+                   CC-Other-Count(Course-Idx) * 100
+                   / CC-Count(Course-Idx)
+           END-IF.
+           DISPLAY "    OTHER  : " CC-Other-Count(Course-Idx)
+            " (" Percent-Display "%)".
        END PROGRAM YOUR-PROGRAM-NAME.
