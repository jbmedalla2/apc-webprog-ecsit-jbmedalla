@@ -1,10 +1,15 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. AROMRPT1.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-              SELECT Sales ASSIGN TO "SALES.DAT"
-                        ORGANIZATION IS LINE SEQUENTIAL.
+              SELECT Sales ASSIGN TO Sales-File-Name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-Sales-Status.
+
+              SELECT SalesFileList ASSIGN TO "SALESLIST.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-SalesList-Status.
 
               SELECT SortSale ASSIGN TO "SORTSALE.TMP".
 
@@ -13,6 +18,75 @@
 
               SELECT Workfile ASSIGN TO "WORKFILE.DAT"
                         ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RejectedOils ASSIGN TO "REJECTED-OILS.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT PriceExceptions ASSIGN TO "PRICE-EXCEPT.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT OilPriceFile ASSIGN TO "OILPRICE.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-OilPrice-Status.
+
+              SELECT CustMaster ASSIGN TO "CUSTMAST.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-CustMaster-Status.
+
+              SELECT CustExceptions ASSIGN TO "CUST-EXCEPT.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RestartLog ASSIGN TO "RESTART.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-Restart-Status.
+
+      * Holds this run's checkpoints until they have actually been
+      * reported and archived - see the FD RestartPending comment.
+              SELECT RestartPending ASSIGN TO "RESTART-PENDING.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-RestartPending-Status.
+
+              SELECT YtdTotals ASSIGN TO "YTD-TOTALS.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-Ytd-Status.
+
+              SELECT RepComm ASSIGN TO "REPCOMM.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT BadSales ASSIGN TO "BAD-SALES.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT SortOption ASSIGN TO "SORTOPT.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-SortOpt-Status.
+
+              SELECT CsvExport ASSIGN TO "AROMASALES.CSV"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT AuditLog ASSIGN TO "AUDIT.LOG"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT RunParm ASSIGN TO "RUNPARM.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-RunParm-Status.
+
+              SELECT SalesHistory ASSIGN TO "SALES-HISTORY.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-SalesHistory-Status.
+
+              SELECT CurrencyRates ASSIGN TO "CURRATES.DAT"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-CurrencyRates-Status.
+
+              SELECT OilRanking ASSIGN TO "OILRANK.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT CustStatements ASSIGN TO "STATEMENTS.RPT"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+              SELECT SalesHist ASSIGN TO Sales-Hist-File-Name
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS WS-SalesHist-Status.
        DATA DIVISION.
        FILE SECTION.
        FD Sales.
@@ -21,18 +95,141 @@
         02  S-Cust-Id              PIC X(5).
         02  S-Cust-Name            PIC X(20).
         02  S-Oil-Id.
-         03  FILLER              PIC X.
+         03  S-Oil-Category      PIC X.
             88 Essential-Oil   VALUE "E".
+            88 Known-Oil-Category VALUE "E", "N", "S", "O".
          03  S-Oil-Name         PIC 99.
         02 S-Unit-Size             PIC 99.
         02 S-Units-Sold            PIC 999.
+        02 S-Rep-Id                PIC X(5).
+        02 S-Currency-Code         PIC X(4).
 
        FD SortSale.
        01 Sorted-Rec        PIC X(33).
 
+       FD SalesFileList.
+       01 Sales-File-List-Rec          PIC X(30).
+
+       FD OilPriceFile.
+       01 Oil-Price-Rec.
+        02 OP-Oil-Num                  PIC 99.
+        02 OP-Unit-Size                PIC 99.
+        02 OP-Price                    PIC 9(4).
+
+       FD CustMaster.
+       01 Cust-Master-Rec.
+        02 CMF-Cust-Id                 PIC X(5).
+        02 CMF-Cust-Name               PIC X(20).
+
+       FD CustExceptions.
+       01 Cust-Exception-Line          PIC X(40).
+
+       FD RestartLog.
+       01 Restart-Log-Rec.
+        02 RL-File-Name                PIC X(30).
+        02 RL-Record-Count             PIC 9(7).
+        02 RL-Timestamp                PIC 9(6).
+
+      * Process-One-Sales-File's checkpoints (periodic and
+      * file-complete alike) land here first instead of going straight
+      * to RESTART.DAT, because they are only provisional until this
+      * run's SORT has reconciled and Archive-Processed-Sales has
+      * actually archived what they describe - see the
+      * Commit-Restart-Checkpoints comment.
+       FD RestartPending.
+       01 Restart-Pending-Rec.
+        02 RP-File-Name                PIC X(30).
+        02 RP-Record-Count             PIC 9(7).
+        02 RP-Timestamp                PIC 9(6).
+
+       FD YtdTotals.
+       01 Ytd-Totals-Rec.
+        02 YTD-Sales                   PIC 9(5).
+        02 YTD-QtySold                 PIC 9(6).
+        02 YTD-SalesValue              PIC 9(6)V99.
+        02 YTD-MTD-Period               PIC X(20).
+        02 YTD-MTD-Sales                PIC 9(5).
+        02 YTD-MTD-QtySold              PIC 9(6).
+        02 YTD-MTD-SalesValue           PIC 9(6)V99.
+
+       FD RepComm.
+       01 Rep-Comm-Line                PIC X(40).
+
+       FD BadSales.
+       01 Bad-Sales-Line               PIC X(40).
+
+       FD SortOption.
+       01 Sort-Option-Rec              PIC X(10).
+
+       FD CsvExport.
+       01 Csv-Line                     PIC X(60).
+
        FD AromaSales.
        01 Print-Line                   PIC X(64).
 
+       FD RejectedOils.
+       01 Rejected-Oils-Line           PIC X(30).
+
+       FD PriceExceptions.
+       01 Price-Exception-Line         PIC X(40).
+
+      * Records-read vs. records-released into the sort, logged once
+      * per run so AROMASALES.RPT's totals can be reconciled back to
+      * that day's SALES.DAT input instead of just trusted blindly.
+       FD AuditLog.
+       01 Audit-Log-Rec.
+        02 AL-Records-Read             PIC 9(7).
+        02 AL-Records-Released         PIC 9(7).
+        02 AL-Released-UnitsSold-Hash  PIC 9(8).
+        02 AL-Returned-Record-Count    PIC 9(7).
+        02 AL-Returned-UnitsSold-Hash  PIC 9(8).
+        02 AL-Reconciliation-Status    PIC X(9).
+        02 AL-Timestamp                PIC 9(6).
+
+       FD RunParm.
+       01 Run-Parm-Rec                 PIC X(20).
+
+      * CURRATES.DAT, when present, overrides or adds to the
+      * compiled-in Currency-Rate-Table below (same optional-file
+      * idiom OILPRICE.DAT uses for Init-2D-Price-Table).
+       FD CurrencyRates.
+       01 Currency-Rate-Rec.
+        02 CR-CurrencyCode             PIC X(4).
+        02 CR-Rate                     PIC 9(3)V9(6).
+
+       FD OilRanking.
+       01 Oil-Ranking-Line             PIC X(40).
+
+      * Per-customer mailing statement - one section per S-Cust-Id
+      * listing every individual sale line, built from the same sorted
+      * WorkFile Print-Summary-Report already reads, alongside (not
+      * instead of) the rolled-up customer subtotal on AROMASALES.RPT.
+       FD CustStatements.
+       01 Cust-Statement-Line          PIC X(60).
+
+      * Same layout as Sales-Rec - each record moves across unchanged,
+      * just onto a dated file instead of the active SALES.DAT.
+       FD SalesHist.
+       01 Sales-Hist-Rec.
+        02 SH2-Cust-Id                  PIC X(5).
+        02 SH2-Cust-Name                PIC X(20).
+        02 SH2-Oil-Id                   PIC X(3).
+        02 SH2-Unit-Size                PIC 99.
+        02 SH2-Units-Sold               PIC 999.
+        02 SH2-Rep-Id                   PIC X(5).
+        02 SH2-Currency-Code            PIC X(4).
+
+      * One row per customer per run, appended rather than rewritten,
+      * so a separate comparison program can pull two periods back out
+      * and see whether a customer is trending up or down.
+       FD SalesHistory.
+       01 Sales-History-Rec.
+        02 SH-Period                    PIC X(20).
+        02 SH-CustId                    PIC X(5).
+        02 SH-CustName                  PIC X(20).
+        02 SH-QtySold                   PIC 9(6).
+        02 SH-SalesValue                PIC 9(6)V99.
+
        SD WorkFile.
        01 Work-Rec.
            88 End-Of-Work-File VALUE HIGH-VALUES.
@@ -43,8 +240,207 @@
          03 WF-Oil-Num           PIC 99.
         02 WF-Unit-Size             PIC 99.
         02 WF-Units-Sold            PIC 999.
+        02 WF-Rep-Id                PIC X(5).
+        02 WF-Sales-Value           PIC 9(6)V99.
+        02 WF-Currency-Code        PIC X(4).
+      * Filled in from Customer-Value-Table ahead of the SORT, only
+      * when Sort-By-Value is on, so every line item for one customer
+      * carries that customer's grand total as its primary sort key -
+      * this is what keeps a customer's records contiguous and ranks
+      * them by their aggregate value instead of by individual sale.
+        02 WF-Cust-Total-Value      PIC 9(8)V99.
 
        WORKING-STORAGE SECTION.
+       01  Batch-Control.
+        02  Sales-File-Name         PIC X(30) VALUE "SALES.DAT".
+        02  WS-Sales-Status         PIC XX.
+           88 Sales-Present         VALUE "00".
+        02  WS-SalesList-Status     PIC XX.
+           88 SalesList-Present     VALUE "00".
+        02  More-Sales-Files-Sw     PIC X VALUE "Y".
+           88 More-Sales-Files      VALUE "Y".
+           88 No-More-Sales-Files   VALUE "N".
+        02  WS-OilPrice-Status      PIC XX.
+           88 OilPriceFile-Present  VALUE "00".
+        02  OilPrice-Eof-Sw         PIC X VALUE "N".
+           88 OilPrice-Eof          VALUE "Y".
+        02  WS-CustMaster-Status    PIC XX.
+           88 CustMaster-Present    VALUE "00".
+        02  CustMaster-Eof-Sw       PIC X VALUE "N".
+           88 CustMaster-Eof        VALUE "Y".
+        02  WS-SortOpt-Status       PIC XX.
+           88 SortOption-Present    VALUE "00".
+        02  Sort-By-Value-Sw        PIC X VALUE "N".
+           88 Sort-By-Value         VALUE "Y".
+        02  WS-RunParm-Status       PIC XX.
+           88 RunParmFile-Present   VALUE "00".
+        02  WS-SalesHistory-Status  PIC XX.
+
+       01  Customer-Master-Table.
+        02  CM-Entry OCCURS 500 TIMES INDEXED BY CM-Idx.
+         03 CM-Cust-Id                PIC X(5).
+       01  CM-Count                   PIC 9(4) VALUE ZERO.
+       01  Customer-Found-Sw          PIC X    VALUE "N".
+           88 Customer-Found          VALUE "Y".
+       01  Customer-Master-Loaded-Sw  PIC X    VALUE "N".
+           88 Customer-Master-Loaded  VALUE "Y".
+
+      * Built by Build-Customer-Value-Table ahead of the SORT, only
+      * when Sort-By-Value is on, so each customer's total sales value
+      * is already known before the first of their line items is ever
+      * RELEASEd - see Build-Work-Record, which stamps that total onto
+      * WF-Cust-Total-Value as the record's primary sort key.
+       01  Customer-Value-Table.
+        02  CV-Entry OCCURS 500 TIMES INDEXED BY CV-Idx.
+         03 CV-Cust-Id                PIC X(5).
+         03 CV-Total-Value            PIC 9(8)V99.
+       01  CV-Count                   PIC 9(4) VALUE ZERO.
+       01  CV-Found-Sw                PIC X    VALUE "N".
+           88 CV-Found                VALUE "Y".
+       01  Value-Scan-Sw              PIC X    VALUE "N".
+           88 Value-Scan-Active       VALUE "Y".
+       01  No-More-Value-Files-Sw     PIC X    VALUE "N".
+           88 No-More-Value-Files     VALUE "Y".
+
+       01  Checkpoint-Control.
+        02  WS-Restart-Status       PIC XX.
+        02  WS-RestartPending-Status PIC XX.
+           88 RestartPending-Present VALUE "00".
+        02  Checkpoint-Interval     PIC 9(5) VALUE 100.
+        02  Records-Since-Checkpoint PIC 9(5) VALUE ZERO.
+        02  Resume-Skip-Count       PIC 9(7) VALUE ZERO.
+        02  WS-Skip-Idx             PIC 9(7) VALUE ZERO.
+        02  WS-Full-Time            PIC 9(8) VALUE ZERO.
+        02  File-Already-Done-Sw    PIC X    VALUE "N".
+           88 File-Already-Done     VALUE "Y".
+        02  Restart-Eof-Sw          PIC X    VALUE "N".
+           88 Restart-Eof           VALUE "Y".
+        02  RestartPending-Eof-Sw   PIC X    VALUE "N".
+           88 RestartPending-Eof    VALUE "Y".
+       01  File-Complete-Count      PIC 9(7) VALUE 9999999.
+       01  WS-Ytd-Status             PIC XX.
+       01  Audit-Control.
+        02  Sales-Read-Count         PIC 9(7) VALUE ZERO.
+        02  Sales-Released-Count     PIC 9(7) VALUE ZERO.
+        02  Released-UnitsSold-Hash  PIC 9(8) VALUE ZERO.
+        02  Returned-Record-Count    PIC 9(7) VALUE ZERO.
+        02  Returned-UnitsSold-Hash  PIC 9(8) VALUE ZERO.
+        02  WS-Audit-Time            PIC 9(8) VALUE ZERO.
+        02  Reconciliation-Ok-Sw     PIC X    VALUE "N".
+           88 Reconciliation-Ok      VALUE "Y".
+
+      * Archives every record this run read out of SALES.DAT (and any
+      * files named on SALESLIST.DAT) into a dated history file once
+      * the SORT reconciliation above confirms the run is sound, then
+      * clears the active file so a rerun only ever sees new sales.
+       01  Archive-Control.
+        02  Sales-Hist-File-Name     PIC X(30).
+        02  WS-SalesHist-Status      PIC XX.
+        02  No-More-Archive-Files-Sw PIC X VALUE "N".
+           88 No-More-Archive-Files  VALUE "Y".
+       01  Size-Idx                  PIC 9    VALUE ZERO.
+       01  Price-Oil-Idx              PIC 99   VALUE ZERO.
+       01  Unit-Size-Found-Sw         PIC X    VALUE "N".
+           88 Unit-Size-Found         VALUE "Y".
+       01  This-Sale-Value            PIC 9(6)V99 VALUE ZERO.
+
+      * Converts each sale's WF-Sales-Value back to Home-Currency-Code
+      * before it is ever summed - CURRATES.DAT can override or extend
+      * this table the same way RATES.DAT does for CurrencyConv1.cbl.
+       01  Home-Currency-Code         PIC X(4) VALUE "EUR ".
+       01  WS-CurrencyRates-Status    PIC XX.
+           88 CurrencyRatesFile-Present VALUE "00".
+       01  CurrencyRates-Eof-Sw       PIC X    VALUE "N".
+           88 CurrencyRates-Eof       VALUE "Y".
+       01  Currency-Rate-Table.
+        02  Currency-Rate-Entry OCCURS 10 TIMES
+                INDEXED BY Currency-Rate-Idx.
+         03 CRT-CurrencyCode        PIC X(4).
+         03 CRT-Rate                PIC 9(3)V9(6).
+       01  Currency-Rate-Count        PIC 99   VALUE ZERO.
+       01  Currency-Rate-Found-Sw     PIC X    VALUE "N".
+           88 Currency-Rate-Found     VALUE "Y".
+
+      * Rolled up across all customers during the same Accumulate-Sale
+      * pass as the rep commission table, indexed directly by oil
+      * number (already range-checked to 1-30 before this is touched)
+      * so Print-Oil-Ranking-Report can show the shop's best- and
+      * worst-selling oils without a second SORT over WorkFile.
+       01  Oil-Totals-Table.
+        02  Oil-Total-Entry OCCURS 30 TIMES INDEXED BY Oil-Rank-Idx.
+         03 OT-Oil-Num                PIC 99.
+         03 OT-QtySold                PIC 9(7).
+         03 OT-SalesValue             PIC 9(7)V99.
+       01  Oil-Rank-Swap-Idx           PIC 99.
+       01  Oil-Rank-Best-Idx           PIC 99.
+       01  Oil-Total-Entry-Hold.
+        02  OTH-Oil-Num                PIC 99.
+        02  OTH-QtySold                PIC 9(7).
+        02  OTH-SalesValue             PIC 9(7)V99.
+
+       01  Commission-Rate            PIC V99  VALUE .10.
+       01  Rep-Totals-Table.
+        02  Rep-Entry OCCURS 50 TIMES INDEXED BY Rep-Idx.
+         03 Rep-Id-Tbl                PIC X(5).
+         03 Rep-Sales-Value           PIC 9(7)V99.
+       01  Rep-Count                  PIC 99   VALUE ZERO.
+       01  Rep-Found-Sw               PIC X    VALUE "N".
+           88 Rep-Found                VALUE "Y".
+
+       01  Rep-Comm-Detail.
+        02  RC-Rep-Id                 PIC X(5).
+        02  FILLER                    PIC X(3) VALUE SPACES.
+        02  RC-SalesValue             PIC BZZZ,ZZ9.99.
+        02  FILLER                    PIC X(3) VALUE SPACES.
+        02  RC-Commission             PIC BZZZ,ZZ9.99.
+
+       01  Oil-Ranking-Heading.
+        02  FILLER                    PIC X(4)  VALUE "RANK".
+        02  FILLER                    PIC X(3)  VALUE SPACES.
+        02  FILLER                    PIC X(6)  VALUE "OIL NO".
+        02  FILLER                    PIC X(3)  VALUE SPACES.
+        02  FILLER                    PIC X(10) VALUE "QTY SOLD".
+        02  FILLER                    PIC X(14) VALUE "SALES VALUE".
+
+       01  Oil-Ranking-Detail.
+        02  OR-Rank                   PIC ZZ9.
+        02  FILLER                    PIC X(4) VALUE SPACES.
+        02  OR-Oil-Num                PIC Z9.
+        02  FILLER                    PIC X(5) VALUE SPACES.
+        02  OR-QtySold                PIC BZZZ,ZZ9.
+        02  FILLER                    PIC X(3) VALUE SPACES.
+        02  OR-SalesValue             PIC B$$$,$$9.99.
+
+      * One section per customer on STATEMENTS.RPT - a header naming
+      * the customer, then one line per individual sale from the same
+      * sorted WorkFile the rolled-up Custom-Sales-Line comes from, so
+      * the customer can see each sale rather than just the subtotal.
+       01  Cust-Statement-Heading.
+        02  FILLER                    PIC X(11) VALUE "STATEMENT -".
+        02  FILLER                    PIC X     VALUE SPACES.
+        02  CSH-CustName               PIC X(20).
+        02  FILLER                    PIC X(3)  VALUE SPACES.
+        02  CSH-CustId                 PIC X(7).
+
+       01  Cust-Statement-Topic.
+        02  FILLER                    PIC X(8)  VALUE "OIL NO".
+        02  FILLER                    PIC X(3)  VALUE SPACES.
+        02  FILLER                    PIC X(10) VALUE "QTY SOLD".
+        02  FILLER                    PIC X(14) VALUE "SALES VALUE".
+
+       01  Cust-Statement-Detail.
+        02  CSD-OilNum                 PIC Z9.
+        02  FILLER                    PIC X(9)  VALUE SPACES.
+        02  CSD-QtySold                PIC BZZ9.
+        02  FILLER                    PIC X(6)  VALUE SPACES.
+        02  CSD-SalesValue             PIC B$$$,$$9.99.
+
+       01  Cust-Exception-Detail.
+        02  FILLER                  PIC X(20) VALUE
+             "UNKNOWN CUSTOMER ID:".
+        02  CExc-CustId             PIC X(5).
+        02  FILLER                  PIC X(15) VALUE SPACES.
+
        01  Oils-Table.
         02  Oil-Cost-Values.
          03 FILLER               PIC X(40)
@@ -56,8 +452,27 @@
         02  FILLER REDEFINES Oil-Cost-VALUES.
          03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
 
-       01  Report-Heading-Line         PIC X(44)
+      * OIL-COST above is the base (size-independent) price. Real
+      * bottle sizes price differently, so OIL-COST-2D carries one
+      * price per oil number/unit-size combination. It starts out as
+      * the base price repeated across every size band (see
+      * Init-2D-Price-Table) and OILPRICE.DAT can then override
+      * individual oil/size cells without a recompile.
+       01  Unit-Size-Band-Values       PIC X(10) VALUE "1020305075".
+       01  Unit-Size-Bands REDEFINES Unit-Size-Band-Values.
+        02 Unit-Size-Band          PIC 99 OCCURS 5 TIMES.
+
+       01  Oil-Cost-Table-2D.
+        02  OC2-Oil OCCURS 30 TIMES.
+         03 OC2-Size               PIC 99V99 OCCURS 5 TIMES.
+
+      * RH-Period is blank unless RUNPARM.DAT supplies a business
+      * period (see Load-Run-Parm), so the report still prints cleanly
+      * when no run parameter is on file.
+       01  Report-Heading-Line.
+        02  FILLER                  PIC X(44)
             VALUE "             AROMAMORA SUMMARY SALES REPORT".
+        02  RH-Period               PIC X(20) VALUE SPACES.
 
        01  Report-Heading-Underline.
         02  FILLER                  PIC X(13) VALUE SPACES.
@@ -96,48 +511,1196 @@
              "TOTAL SALES VALUE :".
         02  Print_TotalSalesValue   PIC B$$$$,$$9.99.
 
+        01  MTD-Sales-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+              "MTD SALES         :".
+        02  Print_MtdSales          PIC BBBBBBZZ,ZZ9.
+
+        01  MTD-Qty-Sold-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+              "MTD QTY SOLD      :".
+        02  Print_MtdQtySold        PIC BBBBBZZZ,ZZ9.
+
+       01  MTD-Sales-Value-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+             "MTD SALES VALUE   :".
+        02  Print_MtdSalesValue     PIC B$$$$,$$9.99.
+
+        01  YTD-Sales-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+              "YTD SALES         :".
+        02  Print_YtdSales          PIC BBBBBBZZ,ZZ9.
+
+        01  YTD-Qty-Sold-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+              "YTD QTY SOLD      :".
+        02  Print_YtdQtySold        PIC BBBBBZZZ,ZZ9.
+
+       01  YTD-Sales-Value-Line.
+        02  FILLER                  PIC X(33) VALUE SPACES.
+        02  FILLER                  PIC X(19) VALUE
+             "YTD SALES VALUE   :".
+        02  Print_YtdSalesValue     PIC B$$$$,$$9.99.
+
+      * AROMASALES.CSV mirrors the printed customer summary one row
+      * per customer plus a trailing totals row, so the same figures
+      * can be pulled straight into a spreadsheet.
+       01  Csv-Header-Line             PIC X(44) VALUE
+            "CUST-ID,CUSTOMER NAME,SALES,QTY SOLD,VALUE".
+
+       01  Csv-Detail-Line.
+        02  Csv-CustId                 PIC X(5).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-CustName               PIC X(20).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-Sales                  PIC 9(5).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-QtySold                PIC 9(6).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-SalesValue             PIC 9(6).99.
+
+       01  Csv-Totals-Line.
+        02  FILLER                     PIC X(5) VALUE SPACES.
+        02  FILLER                     PIC X VALUE ",".
+        02  FILLER                     PIC X(20) VALUE "TOTALS".
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-TotSales               PIC 9(5).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-TotQtySold             PIC 9(6).
+        02  FILLER                     PIC X VALUE ",".
+        02  Csv-TotSalesValue          PIC 9(6).99.
+
+       01  Price-Exception-Detail.
+        02  FILLER                  PIC X(10) VALUE
+             "OIL# OOR: ".
+        02  PExc_CustId             PIC X(5).
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  PExc_OilNum             PIC 99.
+        02  FILLER                  PIC X(22) VALUE
+             " OUTSIDE RANGE 1 - 30".
+
+       01  Bad-Sales-Detail.
+        02  BS-CustId               PIC X(5).
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  BS-OilName               PIC 99.
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  BS-ReasonCode            PIC 99.
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  BS-ReasonText            PIC X(28).
+
+       01  Rejected-Oils-Detail.
+        02  Reject_CustId           PIC X(5).
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  Reject_OilName          PIC 99.
+        02  FILLER                  PIC X    VALUE SPACE.
+        02  Reject_Reason           PIC X(21)
+             VALUE "NOT AN ESSENTIAL OIL".
+
+      * Total_Sales/Total_Qty-Sold/Total_SalesValue are this run's own
+      * figures only (built up fresh by Accumulate-Sale below, nothing
+      * else feeds them); MTD_/YTD_ below are carried-forward
+      * accumulators, rolled in from YTD-TOTALS.DAT by Load-Ytd-Totals
+      * and brought up to date with today's figures in
+      * Print-Grand-Totals, so the footer can show today's, this
+      * period's, and the year's numbers side by side instead of one
+      * blended total.
        01  Final_Totals.
         02  Total_Sales             PIC 9(5)    VALUE ZEROS.
         02  Total_Qty-Sold          PIC 9(6)    VALUE ZEROS.
         02  Total_SalesValue        PIC 9(6)V99 VALUE ZEROS.
 
+       01  MTD_Totals.
+        02  MTD_Sales               PIC 9(5)    VALUE ZEROS.
+        02  MTD_Qty-Sold            PIC 9(6)    VALUE ZEROS.
+        02  MTD_SalesValue          PIC 9(6)V99 VALUE ZEROS.
+
+       01  YTD_Totals.
+        02  YTD_Sales               PIC 9(5)    VALUE ZEROS.
+        02  YTD_Qty-Sold            PIC 9(6)    VALUE ZEROS.
+        02  YTD_SalesValue          PIC 9(6)V99 VALUE ZEROS.
+
        01  Temp_Variables.
-        02  Sale_QtySold           PIC 99999.
-        02  ValueOfSale           PIC 999999V99.
+        02  Sale_Count             PIC 9(5)    VALUE ZERO.
+        02  Sale_QtySold           PIC 99999   VALUE ZERO.
+        02  ValueOfSale           PIC 999999V99 VALUE ZERO.
         02  Prev_CustId            PIC X(5).
+        02  Hold_CustName          PIC X(20).
+        02  First_Customer_Sw      PIC X       VALUE "Y".
+           88 First-Customer       VALUE "Y".
+
+      * Lets the job-step sequencing below (Prepare-Extract-Step,
+      * Price-And-Sort-Step, Print-And-Archive-Step) skip whatever is
+      * left once a step comes back bad, the same "don't proceed past
+      * a failed step" rule JobOrchestrator1.cbl applies to the CALLs
+      * it makes to this and the other batch programs.
+       01  Job-Step-Failed-Sw      PIC X       VALUE "N".
+           88 Job-Step-Failed      VALUE "Y".
 
 
        PROCEDURE DIVISION.
+      * Runs the report as the three job steps a batch scheduler would
+      * see: prepare/validate the masters and selection criteria,
+      * price and sort the selected sales, then print and archive.
+      * Step 2's SORT statement is one COBOL verb, so the actual
+      * per-record extraction (Select-Essential-Oils, its INPUT
+      * PROCEDURE) and the actual printing (Print-Summary-Report, its
+      * OUTPUT PROCEDURE) both run to completion inside it - splitting
+      * extraction and printing into independently-CALLable programs
+      * either side of that SORT would mean replacing it with
+      * intermediate work files, which would also mean reworking the
+      * checkpoint/restart log and the RELEASE/RETURN reconciliation
+      * counts that are built on today's SORT. MAIN-PROCEDURE instead
+      * checks a result after each of the three steps below and will
+      * not proceed to the next one once a prior step has failed,
+      * same as PERFORM1.cbl's nested PERFORMs and the same rule
+      * JobOrchestrator1.cbl applies one level up to this whole
+      * program.
        MAIN-PROCEDURE.
-           SORT WorkFile ON ASCENDING WF-Cust-Name
-           INPUT PROCEDURE IS Select-Essential-Oils
-           OUTPUT PROCEDURE IS Print-Summary-Report.
-            STOP RUN.
+           PERFORM Prepare-Extract-Step.
+           IF NOT Job-Step-Failed
+               PERFORM Price-And-Sort-Step
+           END-IF.
+           IF NOT Job-Step-Failed
+               PERFORM Print-And-Archive-Step
+           END-IF.
+           IF Job-Step-Failed
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+      * Step 1 of 3 - loads the pricing and customer masters and the
+      * run's sort/period/currency options, ready for the sales extract
+      * that Price-And-Sort-Step below is about to run.
+       Prepare-Extract-Step.
+           PERFORM Clear-Restart-Pending.
+           PERFORM Init-2D-Price-Table.
+           PERFORM Init-Oil-Totals-Table.
+           PERFORM Load-Oil-Prices.
+           PERFORM Validate-Customers THRU Validate-Customers-Exit.
+           PERFORM Load-Sort-Option.
+           PERFORM Load-Run-Parm.
+           PERFORM Load-Ytd-Totals.
+           PERFORM Load-Currency-Rates.
+
+      * Step 2 of 3 - extracts each essential-oil sale, prices it, and
+      * sorts the priced sales into the chosen order (see the
+      * MAIN-PROCEDURE comment above for why extraction and printing
+      * are both carried by this one SORT statement). Write-Audit-Log's
+      * reconciliation is this step's own pass/fail result, so a SORT
+      * that lost or duplicated records fails the step and stops the
+      * run short of archiving anything.
+       Price-And-Sort-Step.
+           IF Sort-By-Value
+               PERFORM Build-Customer-Value-Table
+               SORT WorkFile ON DESCENDING WF-Cust-Total-Value
+                            ASCENDING WF-Cust-Id
+               INPUT PROCEDURE IS Select-Essential-Oils
+               OUTPUT PROCEDURE IS Print-Summary-Report
+           ELSE
+               SORT WorkFile ON ASCENDING WF-Cust-Name
+               INPUT PROCEDURE IS Select-Essential-Oils
+               OUTPUT PROCEDURE IS Print-Summary-Report
+           END-IF.
+           PERFORM Write-Audit-Log.
+           IF NOT Reconciliation-Ok
+               SET Job-Step-Failed TO TRUE
+           END-IF.
+
+      * Step 3 of 3 - the report itself already printed during Step 2's
+      * SORT; what is left once that step has been confirmed reconciled
+      * is promoting this run's checkpoints from provisional to real,
+      * then archiving the sales those checkpoints (and the report)
+      * covered out of the active file. Commit-Restart-Checkpoints runs
+      * first: Archive-Processed-Sales appends its own zero-record
+      * reset for each archived file onto RESTART.DAT, and that reset
+      * has to be the last word on the file's restart state, not get
+      * overwritten by this run's own "file complete" checkpoint
+      * landing after it.
+       Print-And-Archive-Step.
+           PERFORM Commit-Restart-Checkpoints.
+           PERFORM Archive-Processed-Sales.
+
+      * Seeds Oil-Cost-Table-2D with the size-independent base price so
+      * every oil/size cell has a sane default before OILPRICE.DAT (if
+      * any) supplies real per-size pricing.
+       Init-2D-Price-Table.
+           PERFORM VARYING Price-Oil-Idx FROM 1 BY 1
+                   UNTIL Price-Oil-Idx > 30
+               PERFORM VARYING Size-Idx FROM 1 BY 1 UNTIL Size-Idx > 5
+                   MOVE OIL-COST(Price-Oil-Idx)
+                     TO OC2-Size(Price-Oil-Idx, Size-Idx)
+               END-PERFORM
+           END-PERFORM.
+
+      * Labels each Oil-Totals-Table entry with its own oil number up
+      * front so the entries can still be told apart after
+      * Rank-Oil-Totals reorders them by sales value.
+       Init-Oil-Totals-Table.
+           PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1
+                   UNTIL Oil-Rank-Idx > 30
+               MOVE Oil-Rank-Idx TO OT-Oil-Num(Oil-Rank-Idx)
+               MOVE ZERO TO OT-QtySold(Oil-Rank-Idx)
+               MOVE ZERO TO OT-SalesValue(Oil-Rank-Idx)
+           END-PERFORM.
+
+      * OILPRICE.DAT, when present, overrides the compiled-in
+      * Oil-Cost-Values defaults. An OP-Unit-Size of zero updates the
+      * base price and every size band for that oil; a specific unit
+      * size (one of Unit-Size-Band) updates only that band, giving
+      * genuine per-oil/per-size pricing without a recompile.
+       Load-Oil-Prices.
+           OPEN INPUT OilPriceFile.
+           IF OilPriceFile-Present
+               READ OilPriceFile
+                   AT END SET OilPrice-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL OilPrice-Eof
+                   IF OP-Oil-Num >= 1 AND OP-Oil-Num <= 30
+                       IF OP-Unit-Size = 0
+                           MOVE OP-Price TO OIL-COST(OP-Oil-Num)
+                           PERFORM VARYING Size-Idx FROM 1 BY 1
+                                   UNTIL Size-Idx > 5
+                               MOVE OP-Price
+                                 TO OC2-Size(OP-Oil-Num, Size-Idx)
+                           END-PERFORM
+                       ELSE
+                           PERFORM Find-Unit-Size-Index
+                           IF Unit-Size-Found
+                               MOVE OP-Price
+                                 TO OC2-Size(OP-Oil-Num, Size-Idx)
+                           END-IF
+                       END-IF
+                   END-IF
+                   READ OilPriceFile
+                       AT END SET OilPrice-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE OilPriceFile
+           END-IF.
+
+       Find-Unit-Size-Index.
+           MOVE "N" TO Unit-Size-Found-Sw.
+           PERFORM VARYING Size-Idx FROM 1 BY 1
+                   UNTIL Size-Idx > 5 OR Unit-Size-Found
+               IF Unit-Size-Band(Size-Idx) = OP-Unit-Size
+                   MOVE "Y" TO Unit-Size-Found-Sw
+               END-IF
+           END-PERFORM.
+
+      * When YTD-TOTALS.DAT exists it holds the year-to-date figures
+      * carried over from every prior run, plus the month-to-date
+      * figures for whichever business period (RH-Period, from
+      * Load-Run-Parm - called ahead of this paragraph) was current
+      * last time the file was written. YTD_ always carries forward;
+      * MTD_ only carries forward when the stored period still matches
+      * today's, so a new RUNPARM.DAT period starts MTD_ back at zero
+      * - Total_Sales and friends are left alone here and stay today's
+      * figures alone, built fresh by Accumulate-Sale. Save-Ytd-Totals
+      * below rewrites the file once Print-Grand-Totals has rolled
+      * today's activity into MTD_/YTD_.
+       Load-Ytd-Totals.
+           OPEN INPUT YtdTotals.
+           IF WS-Ytd-Status = "00"
+               READ YtdTotals
+                   AT END MOVE ZEROS TO Ytd-Totals-Rec
+               END-READ
+               ADD YTD-Sales TO YTD_Sales
+               ADD YTD-QtySold TO YTD_Qty-Sold
+               ADD YTD-SalesValue TO YTD_SalesValue
+               IF YTD-MTD-Period = RH-Period
+                   ADD YTD-MTD-Sales TO MTD_Sales
+                   ADD YTD-MTD-QtySold TO MTD_Qty-Sold
+                   ADD YTD-MTD-SalesValue TO MTD_SalesValue
+               END-IF
+               CLOSE YtdTotals
+           END-IF.
+
+       Save-Ytd-Totals.
+           OPEN OUTPUT YtdTotals.
+           MOVE YTD_Sales TO YTD-Sales.
+           MOVE YTD_Qty-Sold TO YTD-QtySold.
+           MOVE YTD_SalesValue TO YTD-SalesValue.
+           MOVE RH-Period TO YTD-MTD-Period.
+           MOVE MTD_Sales TO YTD-MTD-Sales.
+           MOVE MTD_Qty-Sold TO YTD-MTD-QtySold.
+           MOVE MTD_SalesValue TO YTD-MTD-SalesValue.
+           WRITE Ytd-Totals-Rec.
+           CLOSE YtdTotals.
+
+      * SORTOPT.DAT, when present, can switch the summary report from
+      * the default customer-name order to descending sales-value
+      * order by naming "VALUE" on its first line - any other content,
+      * or the file being absent altogether, leaves the name order in
+      * place.
+       Load-Sort-Option.
+           OPEN INPUT SortOption.
+           IF SortOption-Present
+               READ SortOption
+                   AT END MOVE SPACES TO Sort-Option-Rec
+               END-READ
+               IF Sort-Option-Rec(1:5) = "VALUE"
+                   SET Sort-By-Value TO TRUE
+               END-IF
+               CLOSE SortOption
+           END-IF.
+
+      * RUNPARM.DAT, when present, names the business period this run
+      * covers (e.g. "AUGUST 2026") so AROMASALES.RPT is self-dating
+      * instead of relying on the file timestamp to tell runs apart.
+       Load-Run-Parm.
+           OPEN INPUT RunParm.
+           IF RunParmFile-Present
+               READ RunParm
+                   AT END MOVE SPACES TO Run-Parm-Rec
+               END-READ
+               MOVE Run-Parm-Rec TO RH-Period
+               CLOSE RunParm
+           END-IF.
 
-            Select-Essential-Oils.
+      * Seeds the home currency at rate 1 (a no-op conversion) plus the
+      * Irish Punt default the Example6 exercise hardcoded, then lets
+      * CURRATES.DAT override or extend the table without a recompile.
+       Load-Currency-Rates.
+           MOVE 1 TO Currency-Rate-Count.
+           MOVE Home-Currency-Code TO CRT-CurrencyCode(1).
+           MOVE 1.000000 TO CRT-Rate(1).
+           ADD 1 TO Currency-Rate-Count.
+           MOVE "IEP " TO CRT-CurrencyCode(Currency-Rate-Count).
+           MOVE .787564 TO CRT-Rate(Currency-Rate-Count).
+
+           OPEN INPUT CurrencyRates.
+           IF CurrencyRatesFile-Present
+               READ CurrencyRates
+                   AT END SET CurrencyRates-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL CurrencyRates-Eof
+                   PERFORM Apply-Currency-Rate-Override
+                   READ CurrencyRates
+                       AT END SET CurrencyRates-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CurrencyRates
+           END-IF.
+
+       Apply-Currency-Rate-Override.
+           PERFORM Find-Currency-Rate.
+           IF Currency-Rate-Found
+               MOVE CR-Rate TO CRT-Rate(Currency-Rate-Idx)
+           ELSE
+               IF Currency-Rate-Count < 10
+                   ADD 1 TO Currency-Rate-Count
+                   MOVE CR-CurrencyCode TO
+                        CRT-CurrencyCode(Currency-Rate-Count)
+                   MOVE CR-Rate TO CRT-Rate(Currency-Rate-Count)
+               END-IF
+           END-IF.
+
+       Find-Currency-Rate.
+           MOVE "N" TO Currency-Rate-Found-Sw.
+           PERFORM VARYING Currency-Rate-Idx FROM 1 BY 1
+                   UNTIL Currency-Rate-Idx > Currency-Rate-Count
+                      OR Currency-Rate-Found
+               IF CRT-CurrencyCode(Currency-Rate-Idx) = CR-CurrencyCode
+                   MOVE "Y" TO Currency-Rate-Found-Sw
+               END-IF
+           END-PERFORM.
+
+      * Flags every S-Cust-Id on the sales extract(s) that is not on
+      * CUSTMAST.DAT before Select-Essential-Oils is trusted to run -
+      * a typo'd or closed customer ID is caught here, not buried in
+      * the summary report.
+       Validate-Customers.
+           PERFORM Load-Customer-Master.
+           IF NOT Customer-Master-Loaded
+               GO TO Validate-Customers-Exit
+           END-IF.
+
+           OPEN OUTPUT CustExceptions.
+
+           OPEN INPUT SalesFileList.
+           IF SalesList-Present
+               READ SalesFileList INTO Sales-File-List-Rec
+                   AT END SET No-More-Sales-Files TO TRUE
+               END-READ
+               PERFORM UNTIL No-More-Sales-Files
+                   MOVE Sales-File-List-Rec TO Sales-File-Name
+                   PERFORM Validate-One-Sales-File
+                   READ SalesFileList INTO Sales-File-List-Rec
+                       AT END SET No-More-Sales-Files TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SalesFileList
+           ELSE
+               MOVE "Y" TO More-Sales-Files-Sw
+               PERFORM Validate-One-Sales-File
+           END-IF.
+
+           CLOSE CustExceptions.
+
+       Validate-Customers-Exit.
+           EXIT.
+
+       Load-Customer-Master.
+           MOVE ZERO TO CM-Count.
+           OPEN INPUT CustMaster.
+           IF CustMaster-Present
+               MOVE "Y" TO Customer-Master-Loaded-Sw
+               READ CustMaster
+                   AT END SET CustMaster-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL CustMaster-Eof
+                   IF CM-Count < 500
+                       ADD 1 TO CM-Count
+                       MOVE CMF-Cust-Id TO CM-Cust-Id(CM-Count)
+                   END-IF
+                   READ CustMaster
+                       AT END SET CustMaster-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CustMaster
+           END-IF.
+
+       Validate-One-Sales-File.
            OPEN INPUT Sales.
            READ Sales
                AT END SET End-Of-Sales-File TO TRUE
            END-READ.
-
            PERFORM UNTIL End-Of-Sales-File
-               IF Essential-Oil
-                   RELEASE Work-Rec FROM Sales-Rec
+               PERFORM Check-Customer-Id
+               READ Sales
+                   AT END SET End-Of-Sales-File TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE Sales.
+
+       Check-Customer-Id.
+           MOVE "N" TO Customer-Found-Sw.
+           PERFORM VARYING CM-Idx FROM 1 BY 1
+                   UNTIL CM-Idx > CM-Count OR Customer-Found
+               IF CM-Cust-Id(CM-Idx) = S-Cust-Id
+                   MOVE "Y" TO Customer-Found-Sw
                END-IF
+           END-PERFORM.
+           IF NOT Customer-Found
+               MOVE S-Cust-Id TO CExc-CustId
+               WRITE Cust-Exception-Line FROM Cust-Exception-Detail
+           END-IF.
+
+      * Pre-pass for the value-sort branch only - reads every sales
+      * file once up front, pricing each essential-oil sale the same
+      * way Build-Work-Record does and rolling it into Customer-Value-
+      * Table, so by the time Select-Essential-Oils actually RELEASEs
+      * a customer's first line item their grand total is already
+      * known and can be stamped on as the sort key.
+       Build-Customer-Value-Table.
+           MOVE ZERO TO CV-Count.
+           SET Value-Scan-Active TO TRUE.
+           MOVE "SALES.DAT" TO Sales-File-Name.
+           OPEN INPUT SalesFileList.
+           IF SalesList-Present
+               READ SalesFileList INTO Sales-File-List-Rec
+                   AT END SET No-More-Value-Files TO TRUE
+               END-READ
+               PERFORM UNTIL No-More-Value-Files
+                   MOVE Sales-File-List-Rec TO Sales-File-Name
+                   PERFORM Scan-One-Sales-File-For-Value
+                   READ SalesFileList INTO Sales-File-List-Rec
+                       AT END SET No-More-Value-Files TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SalesFileList
+           ELSE
+               PERFORM Scan-One-Sales-File-For-Value
+           END-IF.
+           MOVE "N" TO Value-Scan-Sw.
+
+      * Skips past whatever Determine-Resume-Point says this file
+      * already committed, the same way Process-One-Sales-File's
+      * RELEASE pass does, so a resumed run's customer totals never
+      * include sales already reported (and archived) by an earlier
+      * run.
+       Scan-One-Sales-File-For-Value.
+           PERFORM Determine-Resume-Point.
+           IF NOT File-Already-Done
+               OPEN INPUT Sales
+               IF Resume-Skip-Count > 0
+                   PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+                           UNTIL WS-Skip-Idx > Resume-Skip-Count
+                              OR End-Of-Sales-File
+                       READ Sales
+                           AT END SET End-Of-Sales-File TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               IF NOT End-Of-Sales-File
+                   READ Sales
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-IF
+
+               PERFORM UNTIL End-Of-Sales-File
+                   IF Essential-Oil
+                       PERFORM Build-Work-Record
+                   END-IF
+                   READ Sales
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Sales
+           END-IF.
+
+       Select-Essential-Oils.
+           OPEN OUTPUT RejectedOils.
+           OPEN OUTPUT BadSales.
+           OPEN OUTPUT PriceExceptions.
+
+      * SALESLIST.DAT, when present, names one daily extract per line
+      * (e.g. a week's worth of SALES01.DAT through SALES07.DAT) so a
+      * week can be rolled up into one AROMASALES.RPT. When it is
+      * absent we fall back to the single SALES.DAT named above.
+           OPEN INPUT SalesFileList.
+           IF SalesList-Present
+               READ SalesFileList INTO Sales-File-List-Rec
+                   AT END SET No-More-Sales-Files TO TRUE
+               END-READ
+               PERFORM UNTIL No-More-Sales-Files
+                   MOVE Sales-File-List-Rec TO Sales-File-Name
+                   PERFORM Process-One-Sales-File
+                       THRU Process-One-Sales-File-Exit
+                   READ SalesFileList INTO Sales-File-List-Rec
+                       AT END SET No-More-Sales-Files TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SalesFileList
+           ELSE
+               PERFORM Process-One-Sales-File
+                   THRU Process-One-Sales-File-Exit
+           END-IF.
+
+           CLOSE RejectedOils.
+           CLOSE BadSales.
+           CLOSE PriceExceptions.
+
+      * Every Checkpoint-Interval records released, the record count
+      * processed so far for Sales-File-Name is logged to
+      * RESTART-PENDING.DAT, not RESTART.DAT itself, so a rerun after
+      * an abend can only skip past what this run has actually gone on
+      * to report and archive, never past what it merely released into
+      * a SORT that might still fail to reconcile or never finish -
+      * see the Commit-Restart-Checkpoints comment.
+       Process-One-Sales-File.
+           PERFORM Determine-Resume-Point.
+           IF File-Already-Done
+               GO TO Process-One-Sales-File-Exit
+           END-IF.
+
+           OPEN INPUT Sales.
+           IF Sales-Present
+               MOVE ZERO TO Records-Since-Checkpoint
+
+               IF Resume-Skip-Count > 0
+                   PERFORM VARYING WS-Skip-Idx FROM 1 BY 1
+                           UNTIL WS-Skip-Idx > Resume-Skip-Count
+                              OR End-Of-Sales-File
+                       READ Sales
+                           AT END SET End-Of-Sales-File TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               IF NOT End-Of-Sales-File
+                   READ Sales
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-IF
+
+               OPEN EXTEND RestartPending
+               IF WS-RestartPending-Status NOT = "00"
+                   OPEN OUTPUT RestartPending
+               END-IF
+
+               PERFORM UNTIL End-Of-Sales-File
+                   ADD 1 TO Sales-Read-Count
+                   IF Essential-Oil
+                       PERFORM Build-Work-Record
+                       RELEASE Work-Rec
+                       ADD 1 TO Sales-Released-Count
+                       ADD WF-Units-Sold TO Released-UnitsSold-Hash
+                   ELSE
+                       PERFORM Log-Rejected-Oil
+                       PERFORM Log-Bad-Sale
+                   END-IF
+                   ADD 1 TO Resume-Skip-Count
+                   ADD 1 TO Records-Since-Checkpoint
+                   IF Records-Since-Checkpoint >= Checkpoint-Interval
+                       PERFORM Write-Checkpoint
+                       MOVE ZERO TO Records-Since-Checkpoint
+                   END-IF
+                   READ Sales
+                       AT END SET End-Of-Sales-File TO TRUE
+                   END-READ
+               END-PERFORM
+
+               MOVE File-Complete-Count TO Resume-Skip-Count
+               PERFORM Write-Checkpoint
+               CLOSE RestartPending
+               CLOSE Sales
+           END-IF.
+
+       Process-One-Sales-File-Exit.
+           EXIT.
+
+      * Reconciles the RELEASE side of the SORT (tallied while
+      * Select-Essential-Oils runs) against the RETURN side (tallied
+      * while Print-Summary-Report reads the sort back out), so a lost
+      * or duplicated record in the SORT step shows up here instead of
+      * silently changing the report totals.
+       Write-Audit-Log.
+           OPEN OUTPUT AuditLog.
+           ACCEPT WS-Audit-Time FROM TIME.
+           MOVE Sales-Read-Count TO AL-Records-Read.
+           MOVE Sales-Released-Count TO AL-Records-Released.
+           MOVE Released-UnitsSold-Hash TO AL-Released-UnitsSold-Hash.
+           MOVE Returned-Record-Count TO AL-Returned-Record-Count.
+           MOVE Returned-UnitsSold-Hash TO AL-Returned-UnitsSold-Hash.
+           IF Sales-Released-Count = Returned-Record-Count
+                   AND Released-UnitsSold-Hash = Returned-UnitsSold-Hash
+               MOVE "MATCH    " TO AL-Reconciliation-Status
+               SET Reconciliation-Ok TO TRUE
+           ELSE
+               MOVE "MISMATCH " TO AL-Reconciliation-Status
+           END-IF.
+           MOVE WS-Audit-Time(1:6) TO AL-Timestamp.
+           WRITE Audit-Log-Rec.
+           CLOSE AuditLog.
+
+      * Moves this run's SALES.DAT (and any SALESLIST.DAT files) into
+      * one dated SALES-HIST file and clears each active file out, the
+      * same SalesFileList-or-single-file loop Select-Essential-Oils
+      * and Validate-Customers already use.
+       Archive-Processed-Sales.
+           MOVE SPACES TO Sales-Hist-File-Name.
+           STRING "SALES-HIST-" DELIMITED BY SIZE
+                  WS-Audit-Time(1:6) DELIMITED BY SIZE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO Sales-Hist-File-Name.
+           OPEN EXTEND SalesHist.
+           IF WS-SalesHist-Status NOT = "00"
+               OPEN OUTPUT SalesHist
+           END-IF.
+
+           MOVE "SALES.DAT" TO Sales-File-Name.
+           OPEN INPUT SalesFileList.
+           IF SalesList-Present
+               READ SalesFileList INTO Sales-File-List-Rec
+                   AT END SET No-More-Archive-Files TO TRUE
+               END-READ
+               PERFORM UNTIL No-More-Archive-Files
+                   MOVE Sales-File-List-Rec TO Sales-File-Name
+                   PERFORM Archive-One-Sales-File
+                   READ SalesFileList INTO Sales-File-List-Rec
+                       AT END SET No-More-Archive-Files TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE SalesFileList
+           ELSE
+               PERFORM Archive-One-Sales-File
+           END-IF.
+
+           CLOSE SalesHist.
+
+      * Copies every record out of Sales-File-Name onto SalesHist, then
+      * reopens Sales-File-Name for output with nothing written back to
+      * it - an empty rewrite, the same way Save-Ytd-Totals rewrites
+      * YTD-TOTALS.DAT, clears the file down to zero records.
+       Archive-One-Sales-File.
+           OPEN INPUT Sales.
+           READ Sales
+               AT END SET End-Of-Sales-File TO TRUE
+           END-READ.
+           PERFORM UNTIL End-Of-Sales-File
+               MOVE Sales-Rec TO Sales-Hist-Rec
+               WRITE Sales-Hist-Rec
                READ Sales
                    AT END SET End-Of-Sales-File TO TRUE
                END-READ
            END-PERFORM.
+           CLOSE Sales.
 
+           OPEN OUTPUT Sales.
            CLOSE Sales.
 
+      * Sales-File-Name is about to be refilled with new sales under
+      * the same name, so the prior "fully done" checkpoint for it
+      * would otherwise skip every future run of that filename outright
+      * (RESTART.DAT is an append-only log matched on the LAST record
+      * for a given name - see Determine-Resume-Point). Appending a
+      * fresh zero-count record for it here resets that going forward.
+           OPEN EXTEND RestartLog.
+           IF WS-Restart-Status NOT = "00"
+               OPEN OUTPUT RestartLog
+           END-IF.
+           MOVE Sales-File-Name TO RL-File-Name.
+           MOVE ZERO TO RL-Record-Count.
+           ACCEPT WS-Full-Time FROM TIME.
+           MOVE WS-Full-Time(1:6) TO RL-Timestamp.
+           WRITE Restart-Log-Rec.
+           CLOSE RestartLog.
+
+      * Looks up Sales-File-Name's last checkpoint in RESTART.DAT - a
+      * record count of File-Complete-Count means that file was fully
+      * processed by a prior run and is skipped altogether.
+       Determine-Resume-Point.
+           MOVE ZERO TO Resume-Skip-Count.
+           MOVE "N" TO File-Already-Done-Sw.
+           MOVE "N" TO Restart-Eof-Sw.
+           OPEN INPUT RestartLog.
+           IF WS-Restart-Status = "00"
+               READ RestartLog
+                   AT END SET Restart-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL Restart-Eof
+                   IF RL-File-Name = Sales-File-Name
+                       IF RL-Record-Count = File-Complete-Count
+                           MOVE "Y" TO File-Already-Done-Sw
+                           MOVE ZERO TO Resume-Skip-Count
+                       ELSE
+                           MOVE RL-Record-Count TO Resume-Skip-Count
+                       END-IF
+                   END-IF
+                   READ RestartLog
+                       AT END SET Restart-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RestartLog
+           END-IF.
+
+       Write-Checkpoint.
+           MOVE Sales-File-Name TO RP-File-Name.
+           MOVE Resume-Skip-Count TO RP-Record-Count.
+           ACCEPT WS-Full-Time FROM TIME.
+           MOVE WS-Full-Time(1:6) TO RP-Timestamp.
+           WRITE Restart-Pending-Rec.
+
+      * Wipes out any checkpoints RESTART-PENDING.DAT is still holding
+      * from a prior run that crashed, mismatched, or was otherwise
+      * never committed - this run is about to write its own from
+      * scratch, and a leftover pending record from an uncommitted run
+      * must never be mistaken for this run's progress.
+       Clear-Restart-Pending.
+           OPEN OUTPUT RestartPending.
+           CLOSE RestartPending.
+
+      * Promotes this run's checkpoints from provisional to real by
+      * copying every record RESTART-PENDING.DAT is holding onto the
+      * end of RESTART.DAT, the log Determine-Resume-Point actually
+      * reads on the next run. Only called once Price-And-Sort-Step has
+      * reconciled and Archive-Processed-Sales has archived what those
+      * checkpoints describe, so a skip point is never trusted for
+      * sales that were never durably reported.
+       Commit-Restart-Checkpoints.
+           MOVE "N" TO RestartPending-Eof-Sw.
+           OPEN INPUT RestartPending.
+           IF RestartPending-Present
+               OPEN EXTEND RestartLog
+               IF WS-Restart-Status NOT = "00"
+                   OPEN OUTPUT RestartLog
+               END-IF
+               READ RestartPending
+                   AT END SET RestartPending-Eof TO TRUE
+               END-READ
+               PERFORM UNTIL RestartPending-Eof
+                   MOVE RP-File-Name TO RL-File-Name
+                   MOVE RP-Record-Count TO RL-Record-Count
+                   MOVE RP-Timestamp TO RL-Timestamp
+                   WRITE Restart-Log-Rec
+                   READ RestartPending
+                       AT END SET RestartPending-Eof TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE RestartLog
+           END-IF.
+           CLOSE RestartPending.
+           PERFORM Clear-Restart-Pending.
+
+      * Builds the sort work record for one essential-oil sale and
+      * prices it here, before the SORT runs, so that a WF-Sales-Value
+      * sort key (Load-Sort-Option) has something to sort on.
+       Build-Work-Record.
+           MOVE S-Cust-Id TO WF-Cust-Id.
+           MOVE S-Cust-Name TO WF-Cust-Name.
+           MOVE SPACE TO WF-Oil-Id.
+           MOVE S-Oil-Name TO WF-Oil-Num.
+           MOVE S-Unit-Size TO WF-Unit-Size.
+           MOVE S-Units-Sold TO WF-Units-Sold.
+           MOVE S-Rep-Id TO WF-Rep-Id.
+           MOVE S-Currency-Code TO WF-Currency-Code.
+           MOVE ZERO TO WF-Sales-Value.
+           IF WF-Oil-Num >= 1 AND WF-Oil-Num <= 30
+               MOVE WF-Unit-Size TO OP-Unit-Size
+               PERFORM Find-Unit-Size-Index
+               IF Unit-Size-Found
+                   COMPUTE WF-Sales-Value =
+                       OC2-Size(WF-Oil-Num, Size-Idx) * WF-Units-Sold
+               ELSE
+                   COMPUTE WF-Sales-Value =
+                       OIL-COST(WF-Oil-Num) * WF-Units-Sold
+               END-IF
+               PERFORM Convert-To-Home-Currency
+           ELSE
+               IF NOT Value-Scan-Active
+                   PERFORM Log-Price-Exception
+               END-IF
+           END-IF.
+           IF Value-Scan-Active
+               PERFORM Accumulate-Customer-Value
+           ELSE
+               IF Sort-By-Value
+                   PERFORM Find-Customer-Value
+               END-IF
+           END-IF.
+
+      * OIL-COST is priced in the sale's own currency (S-Currency-Code)
+      * so two sales of the same oil in different currencies don't
+      * just get added together as if they were the same unit - this
+      * rolls WF-Sales-Value into Home-Currency-Code before it's ever
+      * summed, the same Amount / Rate conversion CurrencyConv1.cbl
+      * uses for the Example6 currency fields.
+       Convert-To-Home-Currency.
+           IF WF-Currency-Code NOT = SPACES
+                   AND WF-Currency-Code NOT = Home-Currency-Code
+               MOVE WF-Currency-Code TO CR-CurrencyCode
+               PERFORM Find-Currency-Rate
+               IF Currency-Rate-Found
+                   COMPUTE WF-Sales-Value ROUNDED =
+                       WF-Sales-Value / CRT-Rate(Currency-Rate-Idx)
+               END-IF
+           END-IF.
+
+       Log-Rejected-Oil.
+           MOVE S-Cust-Id TO Reject_CustId.
+           MOVE S-Oil-Name TO Reject_OilName.
+           WRITE Rejected-Oils-Line FROM Rejected-Oils-Detail.
+
+       Log-Bad-Sale.
+           MOVE S-Cust-Id TO BS-CustId.
+           MOVE S-Oil-Name TO BS-OilName.
+           IF NOT Known-Oil-Category
+               MOVE "01" TO BS-ReasonCode
+               MOVE "INVALID OIL CATEGORY CODE   " TO BS-ReasonText
+           ELSE
+               IF S-Oil-Name < 1 OR S-Oil-Name > 30
+                   MOVE "02" TO BS-ReasonCode
+                   MOVE "OIL NUMBER OUT OF RANGE 1-30" TO BS-ReasonText
+               ELSE
+                   MOVE "03" TO BS-ReasonCode
+                   MOVE "RECOGNIZED NON-ESSENTIAL OIL" TO BS-ReasonText
+               END-IF
+           END-IF.
+           WRITE Bad-Sales-Line FROM Bad-Sales-Detail.
+
        Print-Summary-Report.
            OPEN OUTPUT AromaSales.
            OPEN OUTPUT SortSale.
+           OPEN OUTPUT CsvExport.
+           OPEN OUTPUT CustStatements.
+           OPEN EXTEND SalesHistory.
+           IF WS-SalesHistory-Status NOT = "00"
+               OPEN OUTPUT SalesHistory
+           END-IF.
+           MOVE Csv-Header-Line TO Csv-Line.
+           WRITE Csv-Line.
            WRITE Print-Line FROM Report-Heading-Line
             AFTER ADVANCING 1 LINE.
            WRITE Print-Line FROM Report-Heading-Underline
             AFTER ADVANCING 1 LINE.
            WRITE Print-Line FROM Topic-Heading
             AFTER ADVANCING 3 LINES.
-       END PROGRAM YOUR-PROGRAM-NAME.
+
+           RETURN WorkFile INTO Work-Rec
+               AT END SET End-Of-Work-File TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL End-Of-Work-File
+               IF First-Customer
+                   MOVE "N" TO First_Customer_Sw
+                   MOVE WF-Cust-Id TO Prev_CustId
+                   MOVE WF-Cust-Name TO Hold_CustName
+                   PERFORM Write-Statement-Heading
+               ELSE
+                   IF WF-Cust-Id NOT = Prev_CustId
+                       PERFORM Print-Customer-Subtotal
+                       MOVE WF-Cust-Id TO Prev_CustId
+                       MOVE WF-Cust-Name TO Hold_CustName
+                       PERFORM Write-Statement-Heading
+                   END-IF
+               END-IF
+               PERFORM Accumulate-Sale
+               PERFORM Write-Statement-Detail-Line
+               RETURN WorkFile INTO Work-Rec
+                   AT END SET End-Of-Work-File TO TRUE
+               END-RETURN
+           END-PERFORM.
+
+           IF NOT First-Customer
+               PERFORM Print-Customer-Subtotal
+           END-IF.
+
+           PERFORM Print-Grand-Totals.
+           PERFORM Save-Ytd-Totals.
+           PERFORM Print-Rep-Commission-Report.
+           PERFORM Print-Oil-Ranking-Report.
+
+           CLOSE AromaSales.
+           CLOSE SortSale.
+           CLOSE CsvExport.
+           CLOSE CustStatements.
+           CLOSE SalesHistory.
+
+      * Pricing itself now happens in Build-Work-Record, ahead of the
+      * SORT, so WF-Sales-Value is already on the record by the time
+      * it comes back here - this just rolls it into the running
+      * totals and the rep commission table.
+       Accumulate-Sale.
+           ADD 1 TO Sale_Count.
+           ADD 1 TO Returned-Record-Count.
+           ADD WF-Units-Sold TO Sale_QtySold.
+           ADD WF-Units-Sold TO Returned-UnitsSold-Hash.
+           ADD WF-Sales-Value TO ValueOfSale.
+           IF WF-Oil-Num >= 1 AND WF-Oil-Num <= 30
+               MOVE WF-Sales-Value TO This-Sale-Value
+               PERFORM Accumulate-Rep-Commission
+               ADD WF-Units-Sold TO OT-QtySold(WF-Oil-Num)
+               ADD WF-Sales-Value TO OT-SalesValue(WF-Oil-Num)
+           END-IF.
+
+      * Rolls each sale's value into its sales rep's running total so
+      * Print-Rep-Commission-Report can apply Commission-Rate once per
+      * rep instead of per transaction.
+       Accumulate-Rep-Commission.
+           MOVE "N" TO Rep-Found-Sw.
+           PERFORM VARYING Rep-Idx FROM 1 BY 1
+                   UNTIL Rep-Idx > Rep-Count OR Rep-Found
+               IF Rep-Id-Tbl(Rep-Idx) = WF-Rep-Id
+                   MOVE "Y" TO Rep-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF NOT Rep-Found AND Rep-Count < 50
+               ADD 1 TO Rep-Count
+               SET Rep-Idx TO Rep-Count
+               MOVE WF-Rep-Id TO Rep-Id-Tbl(Rep-Idx)
+               MOVE ZERO TO Rep-Sales-Value(Rep-Idx)
+           END-IF.
+           IF Rep-Idx <= Rep-Count
+               ADD This-Sale-Value TO Rep-Sales-Value(Rep-Idx)
+           END-IF.
+
+      * Used only while Value-Scan-Active - rolls WF-Sales-Value into
+      * that customer's running total ahead of the SORT, same linear-
+      * search-or-add idiom as Accumulate-Rep-Commission above.
+       Accumulate-Customer-Value.
+           MOVE "N" TO CV-Found-Sw.
+           PERFORM VARYING CV-Idx FROM 1 BY 1
+                   UNTIL CV-Idx > CV-Count OR CV-Found
+               IF CV-Cust-Id(CV-Idx) = WF-Cust-Id
+                   MOVE "Y" TO CV-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF NOT CV-Found AND CV-Count < 500
+               ADD 1 TO CV-Count
+               SET CV-Idx TO CV-Count
+               MOVE WF-Cust-Id TO CV-Cust-Id(CV-Idx)
+               MOVE ZERO TO CV-Total-Value(CV-Idx)
+           END-IF.
+           IF CV-Idx <= CV-Count
+               ADD WF-Sales-Value TO CV-Total-Value(CV-Idx)
+           END-IF.
+
+      * Looks up the customer total Accumulate-Customer-Value already
+      * rolled up, so the real RELEASE pass can stamp it onto every one
+      * of that customer's line items as the value-sort key.
+       Find-Customer-Value.
+           MOVE "N" TO CV-Found-Sw.
+           PERFORM VARYING CV-Idx FROM 1 BY 1
+                   UNTIL CV-Idx > CV-Count OR CV-Found
+               IF CV-Cust-Id(CV-Idx) = WF-Cust-Id
+                   MOVE "Y" TO CV-Found-Sw
+               END-IF
+           END-PERFORM.
+           IF CV-Found
+               MOVE CV-Total-Value(CV-Idx) TO WF-Cust-Total-Value
+           ELSE
+               MOVE ZERO TO WF-Cust-Total-Value
+           END-IF.
+
+       Log-Price-Exception.
+           MOVE WF-Cust-Id TO PExc_CustId.
+           MOVE WF-Oil-Num TO PExc_OilNum.
+           WRITE Price-Exception-Line FROM Price-Exception-Detail.
+
+      * Starts a new section on STATEMENTS.RPT each time the customer
+      * control break fires - same break point as Print-Customer-
+      * Subtotal, just opening a section instead of closing one.
+       Write-Statement-Heading.
+           MOVE WF-Cust-Name TO CSH-CustName.
+           MOVE WF-Cust-Id TO CSH-CustId.
+           WRITE Cust-Statement-Line FROM Cust-Statement-Heading
+            AFTER ADVANCING 2 LINES.
+           WRITE Cust-Statement-Line FROM Cust-Statement-Topic
+            AFTER ADVANCING 1 LINE.
+
+      * One line per individual sale, written every time Accumulate-
+      * Sale runs rather than just on the break, so the customer sees
+      * every sale instead of the rolled-up total.
+       Write-Statement-Detail-Line.
+           MOVE WF-Oil-Num TO CSD-OilNum.
+           MOVE WF-Units-Sold TO CSD-QtySold.
+           MOVE WF-Sales-Value TO CSD-SalesValue.
+           WRITE Cust-Statement-Line FROM Cust-Statement-Detail
+            AFTER ADVANCING 1 LINE.
+
+      * Fires on the WF-Cust-Name control break driven by the SORT key
+      * below - one subtotal line per customer, ahead of the grand
+      * totals written by Print-Grand-Totals.
+       Print-Customer-Subtotal.
+           MOVE Hold_CustName TO Print_CustName.
+           MOVE Prev_CustId TO Print_CusID.
+           MOVE Sale_Count TO Print_Sales.
+           MOVE Sale_QtySold TO Print_QtySold.
+           MOVE ValueOfSale TO Print_SalesValue.
+           WRITE Print-Line FROM Custom-Sales-Line
+            AFTER ADVANCING 1 LINE.
+
+           MOVE Prev_CustId TO Csv-CustId.
+           MOVE Hold_CustName TO Csv-CustName.
+           MOVE Sale_Count TO Csv-Sales.
+           MOVE Sale_QtySold TO Csv-QtySold.
+           MOVE ValueOfSale TO Csv-SalesValue.
+           MOVE Csv-Detail-Line TO Csv-Line.
+           WRITE Csv-Line.
+
+           MOVE RH-Period TO SH-Period.
+           MOVE Prev_CustId TO SH-CustId.
+           MOVE Hold_CustName TO SH-CustName.
+           MOVE Sale_QtySold TO SH-QtySold.
+           MOVE ValueOfSale TO SH-SalesValue.
+           WRITE Sales-History-Rec.
+
+           ADD Sale_Count TO Total_Sales.
+           ADD Sale_QtySold TO Total_Qty-Sold.
+           ADD ValueOfSale TO Total_SalesValue.
+
+           MOVE ZEROS TO Sale_Count Sale_QtySold ValueOfSale.
+
+      * One line per rep, commission = that rep's rolled-up
+      * Print_SalesValue at Commission-Rate - the customer summary
+      * above has no rep breakdown at all, so this is the only place
+      * that answers "what do we owe the reps".
+       Print-Rep-Commission-Report.
+           OPEN OUTPUT RepComm.
+           PERFORM VARYING Rep-Idx FROM 1 BY 1 UNTIL Rep-Idx > Rep-Count
+               MOVE Rep-Id-Tbl(Rep-Idx) TO RC-Rep-Id
+               MOVE Rep-Sales-Value(Rep-Idx) TO RC-SalesValue
+               COMPUTE RC-Commission ROUNDED =
+                   Rep-Sales-Value(Rep-Idx) * Commission-Rate
+               WRITE Rep-Comm-Line FROM Rep-Comm-Detail
+                AFTER ADVANCING 1 LINE
+           END-PERFORM.
+           CLOSE RepComm.
+
+      * Best- and worst-selling oils across every customer - the
+      * customer summary above has no per-oil view at all, only
+      * per-customer rollups, so this is the only place that answers
+      * which oils actually move.
+       Print-Oil-Ranking-Report.
+           PERFORM Rank-Oil-Totals.
+           OPEN OUTPUT OilRanking.
+           WRITE Oil-Ranking-Line FROM Oil-Ranking-Heading
+            AFTER ADVANCING 1 LINE.
+           PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1
+                   UNTIL Oil-Rank-Idx > 30
+               IF OT-QtySold(Oil-Rank-Idx) > ZERO
+                   MOVE Oil-Rank-Idx TO OR-Rank
+                   MOVE OT-Oil-Num(Oil-Rank-Idx) TO OR-Oil-Num
+                   MOVE OT-QtySold(Oil-Rank-Idx) TO OR-QtySold
+                   MOVE OT-SalesValue(Oil-Rank-Idx) TO OR-SalesValue
+                   WRITE Oil-Ranking-Line FROM Oil-Ranking-Detail
+                    AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+           CLOSE OilRanking.
+
+      * Simple selection sort, descending on OT-SalesValue - the table
+      * only ever holds 30 oils, so there's no need for a real SORT
+      * step just to rank it.
+       Rank-Oil-Totals.
+           PERFORM VARYING Oil-Rank-Idx FROM 1 BY 1
+                   UNTIL Oil-Rank-Idx > 29
+               SET Oil-Rank-Best-Idx TO Oil-Rank-Idx
+               PERFORM VARYING Oil-Rank-Swap-Idx FROM Oil-Rank-Idx
+                       BY 1 UNTIL Oil-Rank-Swap-Idx > 30
+                   IF OT-SalesValue(Oil-Rank-Swap-Idx) >
+                           OT-SalesValue(Oil-Rank-Best-Idx)
+                       MOVE Oil-Rank-Swap-Idx TO Oil-Rank-Best-Idx
+                   END-IF
+               END-PERFORM
+               IF Oil-Rank-Best-Idx NOT = Oil-Rank-Idx
+                   PERFORM Swap-Oil-Total-Entries
+               END-IF
+           END-PERFORM.
+
+       Swap-Oil-Total-Entries.
+           MOVE Oil-Total-Entry(Oil-Rank-Idx) TO Oil-Total-Entry-Hold.
+           MOVE Oil-Total-Entry(Oil-Rank-Best-Idx)
+             TO Oil-Total-Entry(Oil-Rank-Idx).
+           MOVE Oil-Total-Entry-Hold TO
+             Oil-Total-Entry(Oil-Rank-Best-Idx).
+
+       Print-Grand-Totals.
+           ADD Total_Sales TO MTD_Sales YTD_Sales.
+           ADD Total_Qty-Sold TO MTD_Qty-Sold YTD_Qty-Sold.
+           ADD Total_SalesValue TO MTD_SalesValue YTD_SalesValue.
+
+           MOVE Total_Sales TO Print_TotalSales.
+           WRITE Print-Line FROM Total-Sales-Line
+            AFTER ADVANCING 2 LINES.
+           MOVE Total_Qty-Sold TO Print_TotalQtySold.
+           WRITE Print-Line FROM Total-Qty-Sold-Line
+            AFTER ADVANCING 1 LINE.
+           MOVE Total_SalesValue TO Print_TotalSalesValue.
+           WRITE Print-Line FROM Total-Sales-Value-Line
+            AFTER ADVANCING 1 LINE.
+
+           MOVE MTD_Sales TO Print_MtdSales.
+           WRITE Print-Line FROM MTD-Sales-Line
+            AFTER ADVANCING 1 LINE.
+           MOVE MTD_Qty-Sold TO Print_MtdQtySold.
+           WRITE Print-Line FROM MTD-Qty-Sold-Line
+            AFTER ADVANCING 1 LINE.
+           MOVE MTD_SalesValue TO Print_MtdSalesValue.
+           WRITE Print-Line FROM MTD-Sales-Value-Line
+            AFTER ADVANCING 1 LINE.
+
+           MOVE YTD_Sales TO Print_YtdSales.
+           WRITE Print-Line FROM YTD-Sales-Line
+            AFTER ADVANCING 1 LINE.
+           MOVE YTD_Qty-Sold TO Print_YtdQtySold.
+           WRITE Print-Line FROM YTD-Qty-Sold-Line
+            AFTER ADVANCING 1 LINE.
+           MOVE YTD_SalesValue TO Print_YtdSalesValue.
+           WRITE Print-Line FROM YTD-Sales-Value-Line
+            AFTER ADVANCING 1 LINE.
+
+           MOVE Total_Sales TO Csv-TotSales.
+           MOVE Total_Qty-Sold TO Csv-TotQtySold.
+           MOVE Total_SalesValue TO Csv-TotSalesValue.
+           MOVE Csv-Totals-Line TO Csv-Line.
+           WRITE Csv-Line.
+
+       END PROGRAM AROMRPT1.
